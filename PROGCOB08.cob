@@ -2,27 +2,156 @@
        PROGRAM-ID. PROGCOB08.
       **************************************
       * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = BRUNO LEONEL 
+      * AUTHOR = BRUNO LEONEL
       * OBJETIVO = EVALUATE
       * DATA = XX/XX/XXXX
+      * 031 - MODO BATCH ORIENTADO A ARQUIVO (NOTAS.IN)
+      * 041 - SAIDA OPCIONAL EM CSV (RESULT.CSV)
       **************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAM-FILE ASSIGN TO 'PARAM.CFG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARAM.
+           SELECT NOTAS-FILE ASSIGN TO 'NOTAS.IN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-NOTAS.
+           SELECT OPLOG-FILE ASSIGN TO 'OPLOG.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-OPLOG.
+           SELECT CSV-FILE ASSIGN TO 'RESULT.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CSV.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARAM-FILE.
+       01  PARAM-REC.
+           02 PARAM-CORTE-APROVADO   PIC 9(02).
+           02 PARAM-CORTE-RECUP      PIC 9(02).
+       FD  NOTAS-FILE.
+       01  NOTAS-REC.
+           02 NOTAS-NOTA1     PIC 9(02).
+           02 NOTAS-NOTA2     PIC 9(02).
+       FD  OPLOG-FILE.
+           COPY 'OPLOG.cob'.
+       FD  CSV-FILE.
+       01  CSV-LINHA          PIC X(19).
        WORKING-STORAGE SECTION.
        01 WRK-DATA.
            02 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
            02 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
            02 WRK-MEDIA PIC 9(02) VALUE ZEROS.
+       01 WRK-CORTES.
+           02 WRK-CORTE-APROVADO PIC 9(02) VALUE 06.
+           02 WRK-CORTE-RECUP    PIC 9(02) VALUE 02.
+       77 WRK-FS-PARAM PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-PARAM==.
+       77 WRK-FS-NOTAS PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-NOTAS==.
+       77 WRK-FS-OPLOG PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-OPLOG==.
+       77 WRK-FS-CSV   PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-CSV==.
+       77 WRK-SW-MODO  PIC X(01) VALUE 'I'.
+           88 WRK-BATCH             VALUE 'B'.
+           88 WRK-INTERATIVO        VALUE 'I'.
+       77 WRK-SW-CSV   PIC X(01) VALUE 'N'.
+           88 WRK-MODO-CSV          VALUE 'S'.
+       77 WRK-STATUS   PIC X(11) VALUE SPACES.
+       77 WRK-CONTADOR PIC 9(07) VALUE ZEROS.
+       01 WRK-LINHA-CSV.
+           02 WRK-CSV-NOTA1   PIC 99.
+           02 FILLER          PIC X(01) VALUE ','.
+           02 WRK-CSV-NOTA2   PIC 99.
+           02 FILLER          PIC X(01) VALUE ','.
+           02 WRK-CSV-MEDIA   PIC 99.
+           02 FILLER          PIC X(01) VALUE ','.
+           02 WRK-CSV-STATUS  PIC X(11).
        PROCEDURE DIVISION.
-           ACCEPT  WRK-NOTA1.
-           ACCEPT  WRK-NOTA2.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-BATCH
+                   PERFORM 0200-PROCESSAR UNTIL WRK-FS-NOTAS = '10'
+                   CLOSE NOTAS-FILE
+           ELSE
+                   PERFORM 0200-PROCESSAR
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+       0100-INICIALIZAR.
+           OPEN EXTEND OPLOG-FILE.
+           OPEN INPUT PARAM-FILE.
+           IF WRK-FS-PARAM = '00'
+                   READ PARAM-FILE
+                       NOT AT END
+                           MOVE PARAM-CORTE-APROVADO
+                               TO WRK-CORTE-APROVADO
+                           MOVE PARAM-CORTE-RECUP TO WRK-CORTE-RECUP
+                   END-READ
+                   CLOSE PARAM-FILE
+           END-IF.
+           DISPLAY 'MODO DE EXECUCAO (I=INTERATIVO / B=BATCH): '.
+           ACCEPT WRK-SW-MODO FROM CONSOLE.
+           DISPLAY 'GERAR SAIDA EM CSV (S/N): '.
+           ACCEPT WRK-SW-CSV FROM CONSOLE.
+           IF WRK-MODO-CSV
+                   OPEN EXTEND CSV-FILE
+           END-IF.
+           IF WRK-BATCH
+                   OPEN INPUT NOTAS-FILE
+                   PERFORM 0110-LER-NOTAS
+           END-IF.
+       0110-LER-NOTAS.
+           READ NOTAS-FILE
+               AT END
+                   MOVE '10' TO WRK-FS-NOTAS
+               NOT AT END
+                   MOVE NOTAS-NOTA1 TO WRK-NOTA1
+                   MOVE NOTAS-NOTA2 TO WRK-NOTA2
+           END-READ.
+       0200-PROCESSAR.
+           IF WRK-INTERATIVO
+                   ACCEPT  WRK-NOTA1
+                   ACCEPT  WRK-NOTA2
+           END-IF.
+           ADD 1 TO WRK-CONTADOR.
            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-           EVALUATE WRK-MEDIA
-                   WHEN 6 THRU 10
-                             DISPLAY 'APROVADO'
-                   WHEN 2 THRU 5
-                             DISPLAY 'RECUPERACAO'
-                   WHEN OTHER     
-                             DISPLAY 'REPROVADO'
+           EVALUATE TRUE
+                   WHEN WRK-MEDIA >= WRK-CORTE-APROVADO
+                             MOVE 'APROVADO' TO WRK-STATUS
+                   WHEN WRK-MEDIA >= WRK-CORTE-RECUP
+                             MOVE 'RECUPERACAO' TO WRK-STATUS
+                   WHEN OTHER
+                             MOVE 'REPROVADO' TO WRK-STATUS
            END-EVALUATE.
-           STOP RUN.
+           DISPLAY WRK-STATUS.
+           IF WRK-MODO-CSV
+                   PERFORM 0240-GRAVAR-CSV
+           END-IF.
+           IF WRK-BATCH
+                   PERFORM 0110-LER-NOTAS
+           END-IF.
+       0240-GRAVAR-CSV.
+           MOVE WRK-NOTA1  TO WRK-CSV-NOTA1.
+           MOVE WRK-NOTA2  TO WRK-CSV-NOTA2.
+           MOVE WRK-MEDIA  TO WRK-CSV-MEDIA.
+           MOVE WRK-STATUS TO WRK-CSV-STATUS.
+           WRITE CSV-LINHA FROM WRK-LINHA-CSV.
+       0300-FINALIZAR.
+           IF WRK-MODO-CSV
+                   CLOSE CSV-FILE
+           END-IF.
+           PERFORM 0295-REGISTRAR-OPLOG.
+           CLOSE OPLOG-FILE.
+       0295-REGISTRAR-OPLOG.
+           MOVE 'PROGCOB08' TO OPLOG-PROGRAMA.
+           ACCEPT OPLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT OPLOG-HORA FROM TIME.
+           MOVE WRK-CONTADOR         TO OPLOG-QTDE.
+           MOVE 'CONCLUIDO'          TO OPLOG-STATUS.
+           WRITE OPLOG-LINHA.
