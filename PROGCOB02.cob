@@ -2,15 +2,126 @@
        PROGRAM-ID. PROGCOB02.
       **************************************
       * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = BRUNO LEONEL 
+      * AUTHOR = BRUNO LEONEL
       * OBJETIVO = ATRIBUICAO DE VARIAVEIS
       * DATA = XX/XX/XXXX
       **************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGISTRO-FILE ASSIGN TO 'REGISTRO.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REGISTRO.
+           SELECT NAMES-FILE ASSIGN TO 'NAMES.IN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-NAMES.
+           SELECT OPLOG-FILE ASSIGN TO 'OPLOG.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-OPLOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  REGISTRO-FILE.
+       01  REG-REGISTRO.
+           02 REG-SEQUENCIA  PIC 9(06).
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 REG-DATA       PIC 9(08).
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 REG-NOME       PIC X(20).
+       FD  NAMES-FILE.
+       01  NAMES-REC         PIC X(20).
+       FD  OPLOG-FILE.
+           COPY 'OPLOG.cob'.
        WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(20) VALUE SPACES.
+       77 WRK-NOME          PIC X(20) VALUE SPACES.
+       77 WRK-SEQUENCIA     PIC 9(06) VALUE ZEROS.
+       77 WRK-CONTADOR      PIC 9(07) VALUE ZEROS.
+       77 WRK-DATASYS       PIC 9(08) VALUE ZEROS.
+       77 WRK-FS-REGISTRO   PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-REGISTRO==.
+       77 WRK-FS-NAMES      PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-NAMES==.
+       77 WRK-FS-OPLOG      PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-OPLOG==.
+       77 WRK-SW-MODO       PIC X(01) VALUE 'I'.
+           88 WRK-BATCH             VALUE 'B'.
+           88 WRK-INTERATIVO        VALUE 'I'.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'NOME: ' WRK-NOME.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-BATCH
+                   PERFORM 0200-PROCESSAR UNTIL WRK-FS-NAMES = '10'
+                   CLOSE NAMES-FILE
+           ELSE
+                   PERFORM 0200-PROCESSAR
+           END-IF.
+           PERFORM 0300-FINALIZAR.
            STOP RUN.
+       0100-INICIALIZAR.
+           OPEN EXTEND OPLOG-FILE.
+           ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
+           PERFORM 0110-APURAR-SEQUENCIA.
+           DISPLAY 'MODO DE EXECUCAO (I=INTERATIVO / B=BATCH): '.
+           ACCEPT WRK-SW-MODO FROM CONSOLE.
+           IF WRK-BATCH
+                   OPEN INPUT NAMES-FILE
+                   PERFORM 0120-LER-PRIMEIRO-NOME
+           END-IF.
+       0120-LER-PRIMEIRO-NOME.
+           READ NAMES-FILE INTO WRK-NOME
+               AT END
+                   MOVE '10' TO WRK-FS-NAMES
+           END-READ.
+       0110-APURAR-SEQUENCIA.
+           OPEN INPUT REGISTRO-FILE.
+           IF WRK-FS-REGISTRO = '00'
+                   PERFORM UNTIL WRK-FS-REGISTRO = '10'
+                       READ REGISTRO-FILE
+                           AT END
+                               MOVE '10' TO WRK-FS-REGISTRO
+                           NOT AT END
+                               ADD 1 TO WRK-SEQUENCIA
+                       END-READ
+                   END-PERFORM
+                   CLOSE REGISTRO-FILE
+           END-IF.
+       0200-PROCESSAR.
+           IF WRK-INTERATIVO
+                   MOVE SPACES TO WRK-NOME
+                   PERFORM UNTIL WRK-NOME NOT = SPACES
+                       ACCEPT WRK-NOME FROM CONSOLE
+                       IF WRK-NOME = SPACES
+                               DISPLAY 'NOME EM BRANCO - REDIGITE'
+                       END-IF
+                   END-PERFORM
+           END-IF.
+           IF WRK-NOME NOT = SPACES
+                   DISPLAY 'NOME: ' WRK-NOME
+                   ADD 1 TO WRK-CONTADOR
+                   ADD 1 TO WRK-SEQUENCIA
+                   MOVE WRK-SEQUENCIA TO REG-SEQUENCIA
+                   MOVE WRK-DATASYS   TO REG-DATA
+                   MOVE WRK-NOME      TO REG-NOME
+                   OPEN EXTEND REGISTRO-FILE
+                   WRITE REG-REGISTRO
+                   CLOSE REGISTRO-FILE
+           ELSE
+                   DISPLAY 'REGISTRO EM BRANCO IGNORADO EM NAMES.IN'
+           END-IF.
+           IF WRK-BATCH
+                   PERFORM 0120-LER-PRIMEIRO-NOME
+           END-IF.
+       0300-FINALIZAR.
+           DISPLAY 'REGISTRO GRAVADO EM REGISTRO.DAT - SEQ: '
+                   WRK-SEQUENCIA.
+           PERFORM 0295-REGISTRAR-OPLOG.
+           CLOSE OPLOG-FILE.
+       0295-REGISTRAR-OPLOG.
+           MOVE 'PROGCOB02' TO OPLOG-PROGRAMA.
+           ACCEPT OPLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT OPLOG-HORA FROM TIME.
+           MOVE WRK-CONTADOR         TO OPLOG-QTDE.
+           MOVE 'CONCLUIDO'          TO OPLOG-STATUS.
+           WRITE OPLOG-LINHA.
