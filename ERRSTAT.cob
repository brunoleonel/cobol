@@ -0,0 +1,14 @@
+      ******************************************************
+      * COPYBOOK  = ERRSTAT.cob
+      * AUTHOR    = BRUNO LEONEL
+      * OBJETIVO  = CONDICOES 88 PADRAO PARA CAMPOS FILE STATUS
+      * DATA      = XX/XX/XXXX
+      * USO: COPY 'ERRSTAT.cob' REPLACING ==FS-PREFIX==
+      *      BY ==WRK-FS-NOMEDOARQUIVO==.
+      *      DEVE VIR LOGO APOS O 77 DO CAMPO FILE STATUS.
+      ******************************************************
+           88 FS-PREFIX-OK              VALUE '00'.
+           88 FS-PREFIX-FIM-ARQUIVO     VALUE '10'.
+           88 FS-PREFIX-CHAVE-DUPLICADA VALUE '22'.
+           88 FS-PREFIX-NAO-ENCONTRADO  VALUE '23'.
+           88 FS-PREFIX-ARQ-INEXISTENTE VALUE '35'.
