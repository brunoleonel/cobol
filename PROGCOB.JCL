@@ -0,0 +1,112 @@
+//PROGCOB  JOB (ACCTNO),'BATCH NOTURNO SUITE',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* JOB STREAM NOTURNO - SUITE PROGCOB
+//* AUTOR    = BRUNO LEONEL
+//* OBJETIVO = ENCADEAR OS PROGRAMAS DA SUITE QUE RODAM
+//*            SEM OPERADOR (MODO BATCH/ARQUIVO)
+//* DATA     = XX/XX/XXXX
+//*********************************************************
+//JOBLIB   DD DSN=PROD.PROGCOB.LOADLIB,DISP=SHR
+//*
+//* PASSO 010 - CAPTURA DE NOMES (PROGCOB02, MODO BATCH)
+//*
+//STEP010  EXEC PGM=PROGCOB02
+//NAMES.IN DD DSN=PROD.PROGCOB.NAMES,DISP=SHR
+//REGISTRO DD DSN=PROD.PROGCOB.REGISTRO,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//OPLOG    DD DSN=PROD.PROGCOB.OPLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 020 - OPERACOES ARITMETICAS (PROGCOB05, MODO BATCH)
+//*
+//STEP020  EXEC PGM=PROGCOB05,COND=(4,LT,STEP010)
+//TRANS.IN DD DSN=PROD.PROGCOB.TRANS,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//OPLOG    DD DSN=PROD.PROGCOB.OPLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 025 - MEDIAS PONDERADAS (PROGCOB08, MODO BATCH)
+//*
+//STEP025  EXEC PGM=PROGCOB08,COND=(4,LT,STEP020)
+//PARAM    DD DSN=PROD.PROGCOB.PARAM,DISP=SHR
+//NOTAS.IN DD DSN=PROD.PROGCOB.NOTAS,DISP=SHR
+//RESULT.CSV DD DSN=PROD.PROGCOB.RESULT,DISP=MOD
+//SYSIN    DD *
+B
+S
+/*
+//OPLOG    DD DSN=PROD.PROGCOB.OPLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 030 - CONTROLE DE ACESSO E AUDITORIA (PROGCOB10)
+//*
+//STEP030  EXEC PGM=PROGCOB10,COND=(4,LT,STEP025)
+//PERMS    DD DSN=PROD.PROGCOB.PERMS,DISP=SHR
+//AUDIT    DD DSN=PROD.PROGCOB.AUDIT,DISP=MOD
+//FALHAS   DD DSN=PROD.PROGCOB.FALHAS,DISP=SHR
+//EXCPT    DD DSN=PROD.PROGCOB.EXCPT,DISP=MOD
+//MASTER   DD DSN=PROD.PROGCOB.MASTER,DISP=SHR
+//OPLOG    DD DSN=PROD.PROGCOB.OPLOG,DISP=MOD
+//SYSIN    DD DSN=PROD.PROGCOB.USUARIOS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 040 - APURACAO DE VENDAS (PROGCOB15)
+//*
+//STEP040  EXEC PGM=PROGCOB15,COND=(4,LT,STEP030)
+//SALES    DD DSN=PROD.PROGCOB.SALES,DISP=SHR
+//EXCPT    DD DSN=PROD.PROGCOB.EXCPT,DISP=MOD
+//MASTER   DD DSN=PROD.PROGCOB.MASTER,DISP=SHR
+//OPLOG    DD DSN=PROD.PROGCOB.OPLOG,DISP=MOD
+//VENDAS.IN DD DSN=PROD.PROGCOB.VENDAS,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 050 - CONFERENCIA TABUADAS PROGCOB12/13 (PROGCOB14)
+//*
+//STEP050  EXEC PGM=PROGCOB14,COND=(4,LT,STEP040)
+//PROGCOB14.RPT DD DSN=PROD.PROGCOB.RPT14,DISP=SHR
+//SYSIN    DD *
+07
+10
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 060 - ARQUIVAMENTO E EXPURGO DOS ARQUIVOS DE SAIDA
+//*             AS BASES GDG ABAIXO SAO CRIADAS UMA UNICA VEZ
+//*             PELA OPERACAO (IDCAMS DEFINE GDG BASE ... -
+//*             LIMIT(30) SCRATCH); ESTE PASSO SO GERA A
+//*             PROXIMA GERACAO - O PROPRIO GDG EXPURGA O QUE
+//*             PASSA DO LIMITE DE RETENCAO CONFIGURADO
+//*
+//STEP060  EXEC PGM=IDCAMS,COND=(4,LT,STEP050)
+//SYSPRINT DD SYSOUT=*
+//AUDITIN  DD DSN=PROD.PROGCOB.AUDIT,DISP=SHR
+//AUDITOUT DD DSN=PROD.PROGCOB.ARCHIVE.AUDIT(+1),
+//            DISP=(NEW,CATLG,DELETE)
+//EXCPTIN  DD DSN=PROD.PROGCOB.EXCPT,DISP=SHR
+//EXCPTOUT DD DSN=PROD.PROGCOB.ARCHIVE.EXCPT(+1),
+//            DISP=(NEW,CATLG,DELETE)
+//OPLOGIN  DD DSN=PROD.PROGCOB.OPLOG,DISP=SHR
+//OPLOGOUT DD DSN=PROD.PROGCOB.ARCHIVE.OPLOG(+1),
+//            DISP=(NEW,CATLG,DELETE)
+//SALESIN  DD DSN=PROD.PROGCOB.SALES,DISP=SHR
+//SALESOUT DD DSN=PROD.PROGCOB.ARCHIVE.SALES(+1),
+//            DISP=(NEW,CATLG,DELETE)
+//CKPIN    DD DSN=PROD.PROGCOB.CKP,DISP=SHR
+//CKPOUT   DD DSN=PROD.PROGCOB.ARCHIVE.CKP(+1),
+//            DISP=(NEW,CATLG,DELETE)
+//SYSIN    DD *
+  REPRO INFILE(AUDITIN) OUTFILE(AUDITOUT)
+  REPRO INFILE(EXCPTIN) OUTFILE(EXCPTOUT)
+  REPRO INFILE(OPLOGIN) OUTFILE(OPLOGOUT)
+  REPRO INFILE(SALESIN) OUTFILE(SALESOUT)
+  REPRO INFILE(CKPIN)   OUTFILE(CKPOUT)
+/*
+//*
