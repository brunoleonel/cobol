@@ -6,34 +6,131 @@
       * OBJETIVO = TABELAS - OCCURS
       * USANDO DATA DO SISTEMA
       * DATA = XX/XX/XXXX
+      * 024 - NOME DO DIA DA SEMANA NA CONSULTA
+      * 025 - VALIDA WRK-DIASYS CONTRA OS DIAS DO MES
+      * 028 - LAYOUT DE MESES/DATA MOVIDO PARA COPY MESDATA
+      * 044 - CONSULTA DO NUMERO DO MES A PARTIR DO NOME
       **************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WRK-MESES.
-           03 WRK-MES     PIC X(09) OCCURS 12 TIMES.
-       01 WRK-DATA.
-           02 WRK-ANOSYS  PIC 9(04) VALUE ZEROS.
-           02 WRK-MESSYS  PIC 9(02) VALUE ZEROS.
-           02 WRK-DIASYS  PIC 9(02) VALUE ZEROS.
+           COPY 'MESDATA.cob'.
+       01 WRK-DIAS-SEMANA.
+           03 WRK-DIA-SEMANA PIC X(09) OCCURS 7 TIMES.
+       01 WRK-DIAS-NO-MES.
+           03 WRK-QTD-DIAS   PIC 9(02) OCCURS 12 TIMES.
+       77 WRK-DIA-SEMANA-NUM PIC 9(01) VALUE ZEROS.
+       77 WRK-DIA-VALIDO     PIC X(01) VALUE 'S'.
+           88 WRK-DIA-INVALIDO VALUE 'N'.
+       77 WRK-QUOCIENTE      PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTO-4        PIC 9(02) VALUE ZEROS.
+       77 WRK-RESTO-100      PIC 9(02) VALUE ZEROS.
+       77 WRK-RESTO-400      PIC 9(03) VALUE ZEROS.
+       77 WRK-ANO-BISSEXTO   PIC X(01) VALUE 'N'.
+           88 WRK-BISSEXTO   VALUE 'S'.
+       77 WRK-NOME-MES-BUSCA PIC X(09) VALUE SPACES.
+       77 WRK-MES-ENCONTRADO PIC 9(02) VALUE ZEROS.
+       77 WRK-IDX-MES        PIC 9(02) VALUE ZEROS.
+       77 WRK-SW-ACHOU       PIC X(01) VALUE 'N'.
+           88 WRK-MES-ACHADO VALUE 'S'.
+       77 WRK-SW-CONSULTAR   PIC X(01) VALUE 'N'.
+           88 WRK-CONSULTAR-MES VALUE 'S'.
        PROCEDURE DIVISION.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           PERFORM 0400-MONTA-TABELA.
-           DISPLAY WRK-DIASYS ' DE ' WRK-MES(WRK-MESSYS) ' DE ' 
-                   WRK-ANOSYS. 
+           ACCEPT WRK-DIA-SEMANA-NUM FROM DAY-OF-WEEK.
+           PERFORM 0410-MONTA-DIAS-SEMANA.
+           PERFORM 0420-MONTA-DIAS-NO-MES.
+           PERFORM 0430-VALIDAR-DIASYS.
+           IF WRK-DIA-INVALIDO
+                   DISPLAY 'DIA ' WRK-DIASYS ' INVALIDO PARA O MES '
+                           WRK-MESSYS
+           ELSE
+                   DISPLAY WRK-DIA-SEMANA(WRK-DIA-SEMANA-NUM) ', '
+                           WRK-DIASYS ' DE ' WRK-MES(WRK-MESSYS)
+                           ' DE ' WRK-ANOSYS
+           END-IF.
+           DISPLAY 'CONSULTAR NUMERO DO MES PELO NOME (S/N): '.
+           ACCEPT WRK-SW-CONSULTAR.
+           IF WRK-CONSULTAR-MES
+                   PERFORM 0440-OBTER-NOME-MES
+                   PERFORM 0450-BUSCAR-MES
+                   IF WRK-MES-ACHADO
+                           DISPLAY WRK-NOME-MES-BUSCA ' E O MES NUMERO '
+                                   WRK-MES-ENCONTRADO
+                   ELSE
+                           DISPLAY 'MES NAO ENCONTRADO: '
+                                   WRK-NOME-MES-BUSCA
+                   END-IF
+           END-IF.
            STOP RUN.
-           
-           0400-MONTA-TABELA.
-                   MOVE 'JANEIRO'   TO WRK-MES(01).
-                   MOVE 'FEVEREIRO' TO WRK-MES(02).
-                   MOVE 'MARÇO'     TO WRK-MES(03).
-                   MOVE 'ABRIL'     TO WRK-MES(04).
-                   MOVE 'MAIO'      TO WRK-MES(05).
-                   MOVE 'JUNHO'     TO WRK-MES(06).
-                   MOVE 'JULHO'     TO WRK-MES(07).
-                   MOVE 'AGOSTO'    TO WRK-MES(08).
-                   MOVE 'SETEMBRO'  TO WRK-MES(09).
-                   MOVE 'OUTUBRO'   TO WRK-MES(10).
-                   MOVE 'NOVEMBRO'  TO WRK-MES(11).
-                   MOVE 'DEZEMBRO'  TO WRK-MES(12). 
+
+           0410-MONTA-DIAS-SEMANA.
+                   MOVE 'SEGUNDA'   TO WRK-DIA-SEMANA(1).
+                   MOVE 'TERCA'     TO WRK-DIA-SEMANA(2).
+                   MOVE 'QUARTA'    TO WRK-DIA-SEMANA(3).
+                   MOVE 'QUINTA'    TO WRK-DIA-SEMANA(4).
+                   MOVE 'SEXTA'     TO WRK-DIA-SEMANA(5).
+                   MOVE 'SABADO'    TO WRK-DIA-SEMANA(6).
+                   MOVE 'DOMINGO'   TO WRK-DIA-SEMANA(7).
+
+           0420-MONTA-DIAS-NO-MES.
+                   MOVE 31 TO WRK-QTD-DIAS(01).
+                   MOVE 28 TO WRK-QTD-DIAS(02).
+                   MOVE 31 TO WRK-QTD-DIAS(03).
+                   MOVE 30 TO WRK-QTD-DIAS(04).
+                   MOVE 31 TO WRK-QTD-DIAS(05).
+                   MOVE 30 TO WRK-QTD-DIAS(06).
+                   MOVE 31 TO WRK-QTD-DIAS(07).
+                   MOVE 31 TO WRK-QTD-DIAS(08).
+                   MOVE 30 TO WRK-QTD-DIAS(09).
+                   MOVE 31 TO WRK-QTD-DIAS(10).
+                   MOVE 30 TO WRK-QTD-DIAS(11).
+                   MOVE 31 TO WRK-QTD-DIAS(12).
+                   PERFORM 0425-VERIFICAR-BISSEXTO.
+                   IF WRK-BISSEXTO
+                           MOVE 29 TO WRK-QTD-DIAS(02)
+                   END-IF.
+
+           0425-VERIFICAR-BISSEXTO.
+                   MOVE 'N' TO WRK-ANO-BISSEXTO.
+                   DIVIDE WRK-ANOSYS BY 4 GIVING WRK-QUOCIENTE
+                           REMAINDER WRK-RESTO-4.
+                   DIVIDE WRK-ANOSYS BY 100 GIVING WRK-QUOCIENTE
+                           REMAINDER WRK-RESTO-100.
+                   DIVIDE WRK-ANOSYS BY 400 GIVING WRK-QUOCIENTE
+                           REMAINDER WRK-RESTO-400.
+                   IF WRK-RESTO-4 = 0
+                           IF WRK-RESTO-100 NOT = 0
+                                   MOVE 'S' TO WRK-ANO-BISSEXTO
+                           ELSE
+                                   IF WRK-RESTO-400 = 0
+                                        MOVE 'S' TO WRK-ANO-BISSEXTO
+                                   END-IF
+                           END-IF
+                   END-IF.
+
+           0430-VALIDAR-DIASYS.
+                   MOVE 'S' TO WRK-DIA-VALIDO.
+                   IF WRK-DIASYS = 0
+                        OR WRK-DIASYS > WRK-QTD-DIAS(WRK-MESSYS)
+                           MOVE 'N' TO WRK-DIA-VALIDO
+                   END-IF.
+
+           0440-OBTER-NOME-MES.
+                   DISPLAY 'NOME DO MES (EM MAIUSCULAS): '.
+                   ACCEPT WRK-NOME-MES-BUSCA.
+
+           0450-BUSCAR-MES.
+                   MOVE ZEROS TO WRK-IDX-MES.
+                   MOVE ZEROS TO WRK-MES-ENCONTRADO.
+                   MOVE 'N'   TO WRK-SW-ACHOU.
+                   PERFORM 0455-COMPARAR-MES
+                           UNTIL WRK-IDX-MES >= 12 OR WRK-MES-ACHADO.
+
+           0455-COMPARAR-MES.
+                   ADD 1 TO WRK-IDX-MES.
+                   IF WRK-NOME-MES-BUSCA = WRK-MES(WRK-IDX-MES)
+                           MOVE WRK-IDX-MES TO WRK-MES-ENCONTRADO
+                           MOVE 'S'         TO WRK-SW-ACHOU
+                   END-IF.
 
