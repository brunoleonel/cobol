@@ -0,0 +1,9 @@
+       01  WRK-CABECALHO-REL.
+           02 FILLER            PIC X(11) VALUE 'RELATORIO: '.
+           02 WRK-CAB-TITULO    PIC X(20) VALUE SPACES.
+           02 FILLER            PIC X(01) VALUE SPACE.
+           02 FILLER            PIC X(06) VALUE 'DATA: '.
+           02 WRK-CAB-DATA      PIC 9(08) VALUE ZEROS.
+           02 FILLER            PIC X(01) VALUE SPACE.
+           02 FILLER            PIC X(08) VALUE 'PAGINA: '.
+           02 WRK-CAB-PAGINA    PIC 9(03) VALUE 1.
