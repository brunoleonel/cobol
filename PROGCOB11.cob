@@ -2,40 +2,102 @@
        PROGRAM-ID. PROGCOB11.
       **************************************
       * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = BRUNO LEONEL 
+      * AUTHOR = BRUNO LEONEL
       * OBJETIVO = PERFORM - PARAGRAFOS
       * DATA = XX/XX/XXXX
       **************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO 'ROSTER.IN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ROSTER.
+           SELECT REGIMP-FILE ASSIGN TO 'REGISTRO.IMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REGIMP.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       01  ROSTER-REC.
+           02 ROSTER-ID       PIC 9(05).
+           02 ROSTER-NOME     PIC X(20).
+           02 ROSTER-NOTA1    PIC 9(02).
+           02 ROSTER-NOTA2    PIC 9(02).
+       FD  REGIMP-FILE.
+       01  REGIMP-REC.
+           02 REGIMP-ID       PIC 9(05).
+           02 REGIMP-NOME     PIC X(20).
+           02 REGIMP-MEDIA    PIC 9(02).
+           02 REGIMP-STATUS   PIC X(01).
        WORKING-STORAGE SECTION.
+           COPY 'MSGS.cob'.
        01 WRK-DATA.
+           02 WRK-ID    PIC 9(05) VALUE ZEROS.
+           02 WRK-NOME  PIC X(20) VALUE SPACES.
            02 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
            02 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
            02 WRK-MEDIA PIC 9(02) VALUE ZEROS.
+       77 WRK-FS-ROSTER PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-ROSTER==.
+       77 WRK-FS-REGIMP PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-REGIMP==.
+       01 WRK-CONTADORES.
+           02 WRK-QTD-APROVADO PIC 9(05) VALUE ZEROS.
+           02 WRK-QTD-RECUP    PIC 9(05) VALUE ZEROS.
+           02 WRK-QTD-REPROV   PIC 9(05) VALUE ZEROS.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-           
-           IF WRK-NOTA1 > 0 AND WRK-NOTA2 > 0
-                   PERFORM 0200-PROCESSAR
-           END-IF.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FS-ROSTER = '10'.
+           CLOSE ROSTER-FILE.
            PERFORM 0300-FINALIZAR.
            STOP RUN.
        0100-INICIALIZAR.
-           ACCEPT  WRK-NOTA1.
-           ACCEPT  WRK-NOTA2.
+           OPEN INPUT ROSTER-FILE.
+           OPEN OUTPUT REGIMP-FILE.
+           PERFORM 0110-LER-ALUNO.
+       0110-LER-ALUNO.
+           READ ROSTER-FILE
+               AT END
+                   MOVE '10' TO WRK-FS-ROSTER
+               NOT AT END
+                   MOVE ROSTER-ID    TO WRK-ID
+                   MOVE ROSTER-NOME  TO WRK-NOME
+                   MOVE ROSTER-NOTA1 TO WRK-NOTA1
+                   MOVE ROSTER-NOTA2 TO WRK-NOTA2
+           END-READ.
        0200-PROCESSAR.
            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           DISPLAY WRK-ID ' ' WRK-NOME ' MEDIA: ' WRK-MEDIA ' - '
+                   WITH NO ADVANCING.
            IF WRK-MEDIA >= 6
                    DISPLAY 'APROVADO'
+                   ADD 1 TO WRK-QTD-APROVADO
+                   MOVE 'A' TO REGIMP-STATUS
                    ELSE
                              IF WRK-MEDIA >= 2
                                   DISPLAY 'RECUPERACAO'
+                                  ADD 1 TO WRK-QTD-RECUP
+                                  MOVE 'R' TO REGIMP-STATUS
                              ELSE
                                   DISPLAY 'REPROVADO'
+                                  ADD 1 TO WRK-QTD-REPROV
+                                  MOVE 'F' TO REGIMP-STATUS
                              END-IF
            END-IF.
+           PERFORM 0240-EXPORTAR-REGISTRO.
+           PERFORM 0110-LER-ALUNO.
+       0240-EXPORTAR-REGISTRO.
+           MOVE WRK-ID    TO REGIMP-ID.
+           MOVE WRK-NOME  TO REGIMP-NOME.
+           MOVE WRK-MEDIA TO REGIMP-MEDIA.
+           WRITE REGIMP-REC.
        0300-FINALIZAR.
-           DISPLAY 'PROCESSAMENTO FINALIZADO'.
-           DISPLAY '------------------------'.
+           CLOSE REGIMP-FILE.
+           DISPLAY MSG-PROC-FINALIZADO.
+           DISPLAY 'TOTAL APROVADOS ===>    ' WRK-QTD-APROVADO.
+           DISPLAY 'TOTAL RECUPERACAO ===>  ' WRK-QTD-RECUP.
+           DISPLAY 'TOTAL REPROVADOS ===>   ' WRK-QTD-REPROV.
+           DISPLAY MSG-SEPARADOR.
