@@ -0,0 +1,11 @@
+      ******************************************************
+      * COPYBOOK  = BOOK.cob
+      * AUTHOR    = BRUNO LEONEL
+      * OBJETIVO  = LAYOUT COMUM DE VENDAS (PROGCOB15 E OUTROS)
+      * DATA      = XX/XX/XXXX
+      ******************************************************
+       77 WRK-VENDAS      PIC 9(02)    VALUE ZEROS.
+       77 WRK-CONTADOR    PIC 9(05)    VALUE ZEROS.
+       77 WRK-ACUMULADO   PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-DATA-VENDA  PIC 9(08)    VALUE ZEROS.
+       77 WRK-LOJA        PIC 9(03)    VALUE ZEROS.
