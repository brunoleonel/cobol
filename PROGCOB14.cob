@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB14.
+      **************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = BRUNO LEONEL
+      * OBJETIVO = COMPARATIVO PROGCOB12 X PROGCOB13
+      * DATA = XX/XX/XXXX
+      * 042 - RELATORIO COMPARATIVO DAS DUAS TABUADAS
+      **************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO 'PROGCOB14.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REP-LINHA          PIC X(58).
+       WORKING-STORAGE SECTION.
+           COPY 'MSGS.cob'.
+       01 WRK-DATA.
+           02 WRK-NUMERO      PIC 9(02) VALUE ZEROS.
+           02 WRK-LIMITE      PIC 9(02) VALUE 10.
+           02 WRK-CONTADOR    PIC 9(02) VALUE 1.
+           02 WRK-RES-TIMES   PIC 9(04) VALUE ZEROS.
+           02 WRK-RES-VARYING PIC 9(04) VALUE ZEROS.
+       77 WRK-SW-DIVERGENCIA  PIC X(01) VALUE 'N'.
+           88 WRK-DIVERGIU     VALUE 'S'.
+       COPY 'REPHDR.cob'.
+       01 WRK-LINHA-REL.
+           02 WRK-LR-CONTADOR    PIC Z9.
+           02 FILLER             PIC X(03) VALUE ' X '.
+           02 WRK-LR-NUMERO      PIC Z9.
+           02 FILLER             PIC X(05) VALUE ' T = '.
+           02 WRK-LR-RES-TIMES   PIC ZZZ9.
+           02 FILLER             PIC X(05) VALUE ' V = '.
+           02 WRK-LR-RES-VARYING PIC ZZZ9.
+           02 FILLER             PIC X(01) VALUE SPACE.
+           02 WRK-LR-CONFERE     PIC X(11).
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+       0100-INICIALIZAR.
+           DISPLAY 'NUMERO DA TABUADA A COMPARAR: '.
+           ACCEPT  WRK-NUMERO.
+           DISPLAY 'ATE QUANTO DEVE IR A TABUADA (PADRAO 10): '.
+           ACCEPT  WRK-LIMITE.
+           IF WRK-LIMITE = 0
+                   MOVE 10 TO WRK-LIMITE
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 0105-GRAVAR-CABECALHO.
+       0105-GRAVAR-CABECALHO.
+           MOVE 'COMPARATIVO TABUADAS' TO WRK-CAB-TITULO.
+           ACCEPT WRK-CAB-DATA FROM DATE YYYYMMDD.
+           WRITE REP-LINHA FROM WRK-CABECALHO-REL.
+       0200-PROCESSAR.
+           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
+                             UNTIL WRK-CONTADOR > WRK-LIMITE
+                   COMPUTE WRK-RES-TIMES   = WRK-CONTADOR * WRK-NUMERO
+                   COMPUTE WRK-RES-VARYING = WRK-CONTADOR * WRK-NUMERO
+                   PERFORM 0210-GRAVAR-LINHA
+           END-PERFORM.
+       0210-GRAVAR-LINHA.
+           IF WRK-RES-TIMES = WRK-RES-VARYING
+                   MOVE 'CONFERE'      TO WRK-LR-CONFERE
+           ELSE
+                   MOVE 'DIVERGENTE'   TO WRK-LR-CONFERE
+                   MOVE 'S'            TO WRK-SW-DIVERGENCIA
+           END-IF.
+           MOVE WRK-CONTADOR      TO WRK-LR-CONTADOR.
+           MOVE WRK-NUMERO        TO WRK-LR-NUMERO.
+           MOVE WRK-RES-TIMES     TO WRK-LR-RES-TIMES.
+           MOVE WRK-RES-VARYING   TO WRK-LR-RES-VARYING.
+           DISPLAY WRK-LINHA-REL.
+           WRITE REP-LINHA FROM WRK-LINHA-REL.
+       0300-FINALIZAR.
+           CLOSE REPORT-FILE.
+           IF WRK-DIVERGIU
+                   DISPLAY 'ATENCAO - TABUADAS DIVERGIRAM'
+           ELSE
+                   DISPLAY 'TABUADAS PROGCOB12/13 CONFEREM'
+           END-IF.
+           DISPLAY MSG-PROC-FINALIZADO.
+           DISPLAY MSG-SEPARADOR.
