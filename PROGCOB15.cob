@@ -2,28 +2,332 @@
        PROGRAM-ID. PROGCOB15.
       **************************************
       * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = BRUNO LEONEL 
+      * AUTHOR = BRUNO LEONEL
       * OBJETIVO = COPY BOOK
       * DATA = XX/XX/XXXX
+      * 020 - GRAVA TOTAIS DE VENDAS EM SALES.DAT (INDEXADO)
+      * 021 - QUEBRA DE SUBTOTAL POR LOJA/DATA
+      * 022 - VALIDA WRK-VENDAS ANTES DE ACUMULAR
+      * 023 - CHECKPOINT/RESTART DE PROCESSAMENTO
+      * 047 - CODIGO DE MOEDA E TOTAIS POR MOEDA
+      * 048 - LEITURA EM LOTE DE VENDAS.IN COM PONTOS DE COMMIT
       **************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-FILE ASSIGN TO 'SALES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SALES-CHAVE
+               FILE STATUS IS WRK-FS-SALES.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'PROGCOB15.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKP.
+           SELECT EXCEPTION-FILE ASSIGN TO 'EXCPT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCPT.
+           SELECT MASTER-FILE ASSIGN TO 'MASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MASTER-CHAVE
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT OPLOG-FILE ASSIGN TO 'OPLOG.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-OPLOG.
+           SELECT VENDAS-FILE ASSIGN TO 'VENDAS.IN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VENDAS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-FILE.
+       01  SALES-REGISTRO.
+           02 SALES-CHAVE.
+               03 SALES-LOJA    PIC 9(03).
+               03 SALES-DATA    PIC 9(08).
+           02 SALES-QTDE        PIC 9(05).
+           02 SALES-TOTAL       PIC 9(09)V99.
+           02 SALES-MOEDA       PIC X(03).
+       FD  CHECKPOINT-FILE.
+       01  CKP-REGISTRO.
+           02 CKP-CONTADOR      PIC 9(07).
+           02 CKP-ACUMULADO     PIC 9(09)V99.
+       FD  EXCEPTION-FILE.
+           COPY 'EXCPREC.cob'.
+       FD  MASTER-FILE.
+           COPY 'MASTREC.cob'.
+       FD  OPLOG-FILE.
+           COPY 'OPLOG.cob'.
+       FD  VENDAS-FILE
+           BLOCK CONTAINS 500 RECORDS.
+       01  VEN-REGISTRO.
+           02 VEN-LOJA          PIC 9(03).
+           02 VEN-DATA          PIC 9(08).
+           02 VEN-MOEDA         PIC X(03).
+           02 VEN-VALOR         PIC 9(02).
        WORKING-STORAGE SECTION.
            COPY 'BOOK.cob'.
+           COPY 'MSGS.cob'.
+       77 WRK-FS-SALES   PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-SALES==.
+       77 WRK-LOJA-ANT   PIC 9(03) VALUE ZEROS.
+       77 WRK-DATA-ANT   PIC 9(08) VALUE ZEROS.
+       77 WRK-SUB-QTDE   PIC 9(05) VALUE ZEROS.
+       77 WRK-SUB-TOTAL  PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-SW-PRIMEIRA PIC X(01) VALUE 'S'.
+           88 WRK-PRIMEIRA-VEZ VALUE 'S'.
+       77 WRK-VENDA-ALFA  PIC X(02) VALUE SPACES.
+       77 WRK-VENDA-MAXIMO PIC 9(02) VALUE 90.
+       77 WRK-EXC-CODIGO      PIC X(04) VALUE SPACES.
+       77 WRK-EXC-DESCRICAO   PIC X(40) VALUE SPACES.
+       77 WRK-FS-CKP      PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-CKP==.
+       77 WRK-FS-EXCPT    PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-EXCPT==.
+       77 WRK-FS-MASTER   PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-MASTER==.
+       77 WRK-FS-OPLOG    PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-OPLOG==.
+       77 WRK-NOME-LOJA   PIC X(20) VALUE SPACES.
+       77 WRK-MOEDA       PIC X(03) VALUE SPACES.
+       01 WRK-MOEDA-TOTAIS.
+           02 WRK-MT-ENTRADA OCCURS 10 TIMES.
+               03 WRK-MT-CODIGO PIC X(03).
+               03 WRK-MT-TOTAL  PIC 9(09)V99.
+       77 WRK-QTD-MOEDAS      PIC 9(02) VALUE ZEROS.
+       77 WRK-IDX-MOEDA       PIC 9(02) VALUE ZEROS.
+       77 WRK-SW-MOEDA-ACHOU  PIC X(01) VALUE 'N'.
+           88 WRK-MOEDA-ACHADA VALUE 'S'.
+       77 WRK-FS-VENDAS   PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-VENDAS==.
+       77 WRK-SW-MODO     PIC X(01) VALUE 'I'.
+           88 WRK-BATCH        VALUE 'B'.
+           88 WRK-INTERATIVO   VALUE 'I'.
+       77 WRK-TAM-BLOCO       PIC 9(04) VALUE 500.
+       77 WRK-CONTADOR-BLOCO  PIC 9(04) VALUE ZEROS.
+       01 WRK-CKP-REGISTRO.
+           02 WRK-CKP-CONTADOR  PIC 9(07).
+           02 WRK-CKP-ACUMULADO PIC 9(09)V99.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0.
+           IF WRK-BATCH
+                   PERFORM 0200-PROCESSAR UNTIL WRK-FS-VENDAS = '10'
+                   CLOSE VENDAS-FILE
+           ELSE
+                   PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
+           END-IF.
            PERFORM 0300-FINALIZAR.
            STOP RUN.
        0100-INICIALIZAR.
-           ACCEPT  WRK-VENDAS.
+           OPEN EXTEND EXCEPTION-FILE.
+           OPEN EXTEND OPLOG-FILE.
+           PERFORM 0130-RESTAURAR-CHECKPOINT.
+           DISPLAY 'MODO DE EXECUCAO (I=INTERATIVO / B=LOTE): '.
+           ACCEPT WRK-SW-MODO FROM CONSOLE.
+           IF WRK-BATCH
+                   OPEN INPUT VENDAS-FILE
+                   PERFORM 0115-LER-VENDA
+           ELSE
+                   DISPLAY 'CODIGO DA LOJA: '
+                   ACCEPT  WRK-LOJA
+                   DISPLAY 'DATA DA VENDA (AAAAMMDD): '
+                   ACCEPT  WRK-DATA-VENDA
+                   PERFORM 0125-OBTER-MOEDA
+                   PERFORM 0120-OBTER-VENDA
+           END-IF.
+       0115-LER-VENDA.
+           READ VENDAS-FILE
+               AT END
+                   MOVE '10' TO WRK-FS-VENDAS
+               NOT AT END
+                   MOVE VEN-LOJA  TO WRK-LOJA
+                   MOVE VEN-DATA  TO WRK-DATA-VENDA
+                   MOVE VEN-MOEDA TO WRK-MOEDA
+                   MOVE VEN-VALOR TO WRK-VENDAS
+           END-READ.
        0200-PROCESSAR.
+           IF WRK-PRIMEIRA-VEZ
+                   MOVE 'N' TO WRK-SW-PRIMEIRA
+           ELSE
+                   IF WRK-LOJA NOT = WRK-LOJA-ANT
+                      OR WRK-DATA-VENDA NOT = WRK-DATA-ANT
+                           PERFORM 0250-QUEBRA-SUBTOTAL
+                   END-IF
+           END-IF.
+           MOVE WRK-LOJA       TO WRK-LOJA-ANT.
+           MOVE WRK-DATA-VENDA TO WRK-DATA-ANT.
            ADD 1 TO WRK-CONTADOR.
-           ADD      WRK-VENDAS TO WRK-ACUMULADO.
-           ACCEPT   WRK-VENDAS.
+           ADD 1 TO WRK-SUB-QTDE.
+           ADD WRK-VENDAS TO WRK-ACUMULADO.
+           ADD WRK-VENDAS TO WRK-SUB-TOTAL.
+           PERFORM 0225-ACUMULAR-MOEDA.
+           ADD 1 TO WRK-CONTADOR-BLOCO.
+           IF WRK-CONTADOR-BLOCO >= WRK-TAM-BLOCO
+                   PERFORM 0227-COMMIT-BLOCO
+           END-IF.
+           IF WRK-BATCH
+                   PERFORM 0115-LER-VENDA
+           ELSE
+                   DISPLAY 'CODIGO DA LOJA: '
+                   ACCEPT  WRK-LOJA
+                   DISPLAY 'DATA DA VENDA (AAAAMMDD): '
+                   ACCEPT  WRK-DATA-VENDA
+                   PERFORM 0125-OBTER-MOEDA
+                   PERFORM 0120-OBTER-VENDA
+           END-IF.
+       0227-COMMIT-BLOCO.
+           PERFORM 0320-GRAVAR-CHECKPOINT.
+           MOVE ZEROS TO WRK-CONTADOR-BLOCO.
+           DISPLAY 'PONTO DE COMMIT - REGISTROS PROCESSADOS: '
+                   WRK-CONTADOR.
+       0125-OBTER-MOEDA.
+           DISPLAY 'CODIGO DA MOEDA (EX: BRL, USD): '.
+           ACCEPT  WRK-MOEDA.
+       0120-OBTER-VENDA.
+           MOVE SPACES TO WRK-VENDA-ALFA.
+           PERFORM UNTIL WRK-VENDA-ALFA IS NUMERIC
+               ACCEPT WRK-VENDA-ALFA FROM CONSOLE
+               IF WRK-VENDA-ALFA IS NOT NUMERIC
+                       DISPLAY MSG-VALOR-INVALIDO
+               ELSE
+                       IF WRK-VENDA-ALFA > WRK-VENDA-MAXIMO
+                               DISPLAY 'VALOR ACIMA DO LIMITE PERMITIDO'
+                               MOVE 'E020' TO WRK-EXC-CODIGO
+                               MOVE 'VALOR DE VENDA ACIMA DO LIMITE'
+                                   TO WRK-EXC-DESCRICAO
+                               PERFORM 0290-REGISTRAR-EXCECAO
+                               MOVE SPACES TO WRK-VENDA-ALFA
+                       END-IF
+               END-IF
+           END-PERFORM.
+           MOVE WRK-VENDA-ALFA TO WRK-VENDAS.
+       0225-ACUMULAR-MOEDA.
+           MOVE 'N' TO WRK-SW-MOEDA-ACHOU.
+           MOVE ZEROS TO WRK-IDX-MOEDA.
+           PERFORM 0226-BUSCAR-MOEDA
+                   UNTIL WRK-IDX-MOEDA >= WRK-QTD-MOEDAS
+                      OR WRK-MOEDA-ACHADA.
+           IF WRK-MOEDA-ACHADA
+                   ADD WRK-VENDAS TO WRK-MT-TOTAL(WRK-IDX-MOEDA)
+           ELSE
+                   IF WRK-QTD-MOEDAS < 10
+                           ADD 1 TO WRK-QTD-MOEDAS
+                           MOVE WRK-MOEDA
+                               TO WRK-MT-CODIGO(WRK-QTD-MOEDAS)
+                           MOVE WRK-VENDAS
+                               TO WRK-MT-TOTAL(WRK-QTD-MOEDAS)
+                   END-IF
+           END-IF.
+       0226-BUSCAR-MOEDA.
+           ADD 1 TO WRK-IDX-MOEDA.
+           IF WRK-MOEDA = WRK-MT-CODIGO(WRK-IDX-MOEDA)
+                   MOVE 'S' TO WRK-SW-MOEDA-ACHOU
+           END-IF.
+       0130-RESTAURAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-FS-CKP-OK
+                   READ CHECKPOINT-FILE INTO WRK-CKP-REGISTRO
+                       AT END
+                           CONTINUE
+                   END-READ
+                   MOVE WRK-CKP-CONTADOR  TO WRK-CONTADOR
+                   MOVE WRK-CKP-ACUMULADO TO WRK-ACUMULADO
+                   DISPLAY 'CHECKPOINT ENCONTRADO - RETOMANDO'
+                   DISPLAY 'CONTADOR ANTERIOR ===> ' WRK-CONTADOR
+                   CLOSE CHECKPOINT-FILE
+           ELSE
+                   CLOSE CHECKPOINT-FILE
+           END-IF.
+       0250-QUEBRA-SUBTOTAL.
+           PERFORM 0255-CONSULTAR-MESTRE.
+           DISPLAY '--- SUBTOTAL LOJA/DATA ---'.
+           DISPLAY 'LOJA: ' WRK-LOJA-ANT ' ' WRK-NOME-LOJA
+                   ' DATA: ' WRK-DATA-ANT.
+           DISPLAY 'QTDE: ' WRK-SUB-QTDE ' TOTAL: ' WRK-SUB-TOTAL.
+           PERFORM 0310-GRAVAR-TOTAIS.
+           PERFORM 0320-GRAVAR-CHECKPOINT.
+           MOVE ZEROS TO WRK-SUB-QTDE WRK-SUB-TOTAL.
+       0255-CONSULTAR-MESTRE.
+           MOVE SPACES TO WRK-NOME-LOJA.
+           OPEN INPUT MASTER-FILE.
+           MOVE 'L'          TO MASTER-TIPO.
+           MOVE WRK-LOJA-ANT TO MASTER-CODIGO.
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE 'LOJA NAO CADASTRADA' TO WRK-NOME-LOJA
+               NOT INVALID KEY
+                   MOVE MASTER-NOME TO WRK-NOME-LOJA
+           END-READ.
+           CLOSE MASTER-FILE.
+       0320-GRAVAR-CHECKPOINT.
+           MOVE WRK-CONTADOR  TO WRK-CKP-CONTADOR.
+           MOVE WRK-ACUMULADO TO WRK-CKP-ACUMULADO.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKP-REGISTRO FROM WRK-CKP-REGISTRO.
+           CLOSE CHECKPOINT-FILE.
        0300-FINALIZAR.
+           IF NOT WRK-PRIMEIRA-VEZ
+                   PERFORM 0250-QUEBRA-SUBTOTAL
+           END-IF.
            DISPLAY 'VALOR TOTAL DE VENDAS ===> ' WRK-ACUMULADO.
            DISPLAY 'TOTAL DE VENDAS EFETUADAS ===> ' WRK-CONTADOR.
-           DISPLAY 'PROCESSAMENTO FINALIZADO'.
-           DISPLAY '------------------------'.
+           PERFORM 0330-EXIBIR-TOTAIS-MOEDA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE EXCEPTION-FILE.
+           DISPLAY MSG-PROC-FINALIZADO.
+           DISPLAY MSG-SEPARADOR.
+           PERFORM 0295-REGISTRAR-OPLOG.
+           CLOSE OPLOG-FILE.
+       0330-EXIBIR-TOTAIS-MOEDA.
+           DISPLAY '--- TOTAIS POR MOEDA ---'.
+           MOVE ZEROS TO WRK-IDX-MOEDA.
+           PERFORM 0335-EXIBIR-MOEDA
+                   UNTIL WRK-IDX-MOEDA >= WRK-QTD-MOEDAS.
+       0335-EXIBIR-MOEDA.
+           ADD 1 TO WRK-IDX-MOEDA.
+           DISPLAY WRK-MT-CODIGO(WRK-IDX-MOEDA) ' ===> '
+                   WRK-MT-TOTAL(WRK-IDX-MOEDA).
+       0295-REGISTRAR-OPLOG.
+           MOVE 'PROGCOB15' TO OPLOG-PROGRAMA.
+           ACCEPT OPLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT OPLOG-HORA FROM TIME.
+           MOVE WRK-CONTADOR         TO OPLOG-QTDE.
+           MOVE 'CONCLUIDO'          TO OPLOG-STATUS.
+           WRITE OPLOG-LINHA.
+       0310-GRAVAR-TOTAIS.
+           OPEN I-O SALES-FILE.
+           IF WRK-FS-SALES-ARQ-INEXISTENTE
+                   CLOSE SALES-FILE
+                   OPEN OUTPUT SALES-FILE
+                   CLOSE SALES-FILE
+                   OPEN I-O SALES-FILE
+           END-IF.
+           MOVE WRK-LOJA-ANT   TO SALES-LOJA.
+           MOVE WRK-DATA-ANT   TO SALES-DATA.
+           READ SALES-FILE
+               INVALID KEY
+                   MOVE ZEROS TO SALES-QTDE SALES-TOTAL
+           END-READ.
+           ADD WRK-SUB-QTDE  TO SALES-QTDE.
+           ADD WRK-SUB-TOTAL TO SALES-TOTAL.
+           MOVE WRK-MOEDA    TO SALES-MOEDA.
+           IF WRK-FS-SALES-NAO-ENCONTRADO
+                   WRITE SALES-REGISTRO
+           ELSE
+                   REWRITE SALES-REGISTRO
+           END-IF.
+           CLOSE SALES-FILE.
+       0290-REGISTRAR-EXCECAO.
+           MOVE 'PROGCOB15' TO EXC-PROGRAMA.
+           ACCEPT EXC-DATA FROM DATE YYYYMMDD.
+           ACCEPT EXC-HORA FROM TIME.
+           MOVE WRK-EXC-CODIGO    TO EXC-CODIGO.
+           MOVE WRK-EXC-DESCRICAO TO EXC-DESCRICAO.
+           WRITE EXC-LINHA-REL.
