@@ -6,31 +6,63 @@
       * OBJETIVO = TABELAS - REDEFINES
       * USANDO DATA DO SISTEMA
       * DATA = XX/XX/XXXX
+      * 026 - ABREVIATURA DE 3 LETRAS PARA O MES
+      * 027 - NOME DO MES EM INGLES COMO ALTERNATIVA
+      * 028 - LAYOUT DE MESES/DATA MOVIDO PARA COPY MESDATA
+      * 045 - CALENDARIO FISCAL COM MES INICIAL CONFIGURAVEL
       **************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WRK-MESES-EXTENSO.
-           02 FILLER PIC X(09) VALUE 'JANEIRO'  .
-           02 FILLER PIC X(09) VALUE 'FEVEREIRO'.
-           02 FILLER PIC X(09) VALUE 'MAR�O'    .
-           02 FILLER PIC X(09) VALUE 'ABRIL'    .
-           02 FILLER PIC X(09) VALUE 'MAIO'     .
-           02 FILLER PIC X(09) VALUE 'JUNHO'    .
-           02 FILLER PIC X(09) VALUE 'JULHO'    .
-           02 FILLER PIC X(09) VALUE 'AGOSTO'   .
-           02 FILLER PIC X(09) VALUE 'SETEMBRO' .
-           02 FILLER PIC X(09) VALUE 'OUTUBRO'  .
-           02 FILLER PIC X(09) VALUE 'NOVEMBRO' .
-           02 FILLER PIC X(09) VALUE 'DEZEMBRO' . 
-       01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
-           02 WRK-MES PIC X(09) OCCURS 12 TIMES.
-       01 WRK-DATA.
-           02 WRK-ANOSYS  PIC 9(04) VALUE ZEROS.
-           02 WRK-MESSYS  PIC 9(02) VALUE ZEROS.
-           02 WRK-DIASYS  PIC 9(02) VALUE ZEROS.
+           COPY 'MESDATA.cob'.
+       77 WRK-IDIOMA PIC X(02) VALUE 'PT'.
+           88 WRK-IDIOMA-INGLES VALUE 'EN'.
+       77 WRK-SW-FISCAL          PIC X(01) VALUE 'N'.
+           88 WRK-CONSULTAR-FISCAL VALUE 'S'.
+       77 WRK-MES-FISCAL-INICIO  PIC 9(02) VALUE 1.
+       77 WRK-FISCAL-IDX         PIC 9(02) VALUE ZEROS.
+       77 WRK-MES-CALENDARIO     PIC 9(02) VALUE ZEROS.
        PROCEDURE DIVISION.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY WRK-DIASYS ' DE ' WRK-MES(WRK-MESSYS) ' DE ' 
-                   WRK-ANOSYS. 
-           STOP RUN.
\ No newline at end of file
+           DISPLAY 'IDIOMA (PT/EN): '.
+           ACCEPT  WRK-IDIOMA.
+           IF WRK-IDIOMA-INGLES
+                   DISPLAY WRK-MES-INGLES(WRK-MESSYS) ' ' WRK-DIASYS
+                           ', ' WRK-ANOSYS
+           ELSE
+                   DISPLAY WRK-DIASYS ' DE ' WRK-MES(WRK-MESSYS)
+                           ' (' WRK-MES-ABREV(WRK-MESSYS) ') DE '
+                           WRK-ANOSYS
+           END-IF.
+           DISPLAY 'EXIBIR CALENDARIO FISCAL (S/N): '.
+           ACCEPT WRK-SW-FISCAL.
+           IF WRK-CONSULTAR-FISCAL
+                   PERFORM 0510-OBTER-INICIO-FISCAL
+                   PERFORM 0520-EXIBIR-CALENDARIO-FISCAL
+           END-IF.
+           STOP RUN.
+
+           0510-OBTER-INICIO-FISCAL.
+                   DISPLAY 'MES CALENDARIO EM QUE O ANO FISCAL '
+                           'COMECA (01-12): '.
+                   ACCEPT WRK-MES-FISCAL-INICIO.
+                   IF WRK-MES-FISCAL-INICIO = 0
+                        OR WRK-MES-FISCAL-INICIO > 12
+                           MOVE 1 TO WRK-MES-FISCAL-INICIO
+                   END-IF.
+
+           0520-EXIBIR-CALENDARIO-FISCAL.
+                   MOVE ZEROS TO WRK-FISCAL-IDX.
+                   PERFORM 0525-EXIBIR-MES-FISCAL
+                           UNTIL WRK-FISCAL-IDX >= 12.
+
+           0525-EXIBIR-MES-FISCAL.
+                   ADD 1 TO WRK-FISCAL-IDX.
+                   COMPUTE WRK-MES-CALENDARIO =
+                           WRK-MES-FISCAL-INICIO + WRK-FISCAL-IDX - 1.
+                   IF WRK-MES-CALENDARIO > 12
+                           SUBTRACT 12 FROM WRK-MES-CALENDARIO
+                   END-IF.
+                   DISPLAY 'MES FISCAL ' WRK-FISCAL-IDX ' = '
+                           WRK-MES(WRK-MES-CALENDARIO).
+
