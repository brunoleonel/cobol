@@ -2,17 +2,37 @@
        PROGRAM-ID. PROGCOB13.
       **************************************
       * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = BRUNO LEONEL 
+      * AUTHOR = BRUNO LEONEL
       * OBJETIVO = PERFORM VARYING
       * DATA = XX/XX/XXXX
+      * 043 - GRAVACAO DA TABUADA EM TABLE.DAT
       **************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE-FILE ASSIGN TO 'TABLE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TABLE.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TABLE-FILE.
+       01  TABLE-LINHA.
+           02 TABLE-CONTADOR    PIC Z9.
+           02 FILLER            PIC X(03) VALUE ' X '.
+           02 TABLE-NUMERO      PIC -9(01).
+           02 FILLER            PIC X(03) VALUE ' = '.
+           02 TABLE-RESULTADO   PIC -9(04).
        WORKING-STORAGE SECTION.
+           COPY 'MSGS.cob'.
        01 WRK-DATA.
-           02 WRK-NUMERO    PIC 9(02) VALUE ZEROS.
-           02 WRK-CONTADOR  PIC 9(02) VALUE 1.
-           02 WRK-RESULTADO PIC 9(02) VALUE ZEROS.
+           02 WRK-NUMERO    PIC S9(02) VALUE ZEROS.
+           02 WRK-PASSO     PIC 9(02)  VALUE 1.
+           02 WRK-LIMITE    PIC 9(02)  VALUE 10.
+           02 WRK-CONTADOR  PIC 9(02)  VALUE 1.
+           02 WRK-RESULTADO PIC S9(04) VALUE ZEROS.
+       77 WRK-FS-TABLE PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-TABLE==.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
@@ -21,13 +41,29 @@
            STOP RUN.
        0100-INICIALIZAR.
            ACCEPT  WRK-NUMERO.
+           DISPLAY 'PASSO DO INCREMENTO (PADRAO 1): '.
+           ACCEPT  WRK-PASSO.
+           IF WRK-PASSO = 0
+                   MOVE 1 TO WRK-PASSO
+           END-IF.
+           DISPLAY 'LIMITE FINAL DA TABUADA (PADRAO 10): '.
+           ACCEPT  WRK-LIMITE.
+           IF WRK-LIMITE = 0
+                   MOVE 10 TO WRK-LIMITE
+           END-IF.
+           OPEN EXTEND TABLE-FILE.
        0200-PROCESSAR.
-           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
-                             UNTIL WRK-CONTADOR > 10
+           PERFORM VARYING WRK-CONTADOR FROM 1 BY WRK-PASSO
+                             UNTIL WRK-CONTADOR > WRK-LIMITE
                    COMPUTE WRK-RESULTADO = WRK-CONTADOR * WRK-NUMERO
-                   DISPLAY WRK-CONTADOR ' X ' WRK-NUMERO 
+                   DISPLAY WRK-CONTADOR ' X ' WRK-NUMERO
                              ' = ' WRK-RESULTADO
+                   MOVE WRK-CONTADOR    TO TABLE-CONTADOR
+                   MOVE WRK-NUMERO      TO TABLE-NUMERO
+                   MOVE WRK-RESULTADO   TO TABLE-RESULTADO
+                   WRITE TABLE-LINHA
            END-PERFORM.
        0300-FINALIZAR.
-           DISPLAY 'PROCESSAMENTO FINALIZADO'.
-           DISPLAY '------------------------'.
+           CLOSE TABLE-FILE.
+           DISPLAY MSG-PROC-FINALIZADO.
+           DISPLAY MSG-SEPARADOR.
