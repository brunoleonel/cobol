@@ -0,0 +1,150 @@
+//PROGCOBR JOB (ACCTNO),'REGRESSAO SUITE PROGCOB',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* JOB STREAM DE REGRESSAO - SUITE PROGCOB
+//* AUTOR    = BRUNO LEONEL
+//* OBJETIVO = RODAR TODOS OS PROGRAMAS DA SUITE EM MODO
+//*            BATCH CONTRA MASSA DE TESTE CONHECIDA E
+//*            COMPARAR OS RELATORIOS GERADOS COM A
+//*            LINHA BASE (BASELINE) DE REFERENCIA
+//* DATA     = XX/XX/XXXX
+//*********************************************************
+//JOBLIB   DD DSN=PROD.PROGCOB.LOADLIB,DISP=SHR
+//*
+//STEP010  EXEC PGM=PROGCOB02
+//NAMES.IN DD DSN=PROD.PROGCOB.TESTE.NAMES,DISP=SHR
+//REGISTRO DD DSN=PROD.PROGCOB.TESTE.REGISTRO,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//OPLOG    DD DSN=PROD.PROGCOB.TESTE.OPLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGCOB05,COND=(4,LT,STEP010)
+//TRANS.IN DD DSN=PROD.PROGCOB.TESTE.TRANS,DISP=SHR
+//EXCPT    DD DSN=PROD.PROGCOB.TESTE.EXCPT,DISP=MOD
+//SYSIN    DD *
+B
+/*
+//OPLOG    DD DSN=PROD.PROGCOB.TESTE.OPLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PROGCOB06,COND=(4,LT,STEP020)
+//NUMS.IN  DD DSN=PROD.PROGCOB.TESTE.NUMS,DISP=SHR
+//PROGCOB06.RPT DD DSN=PROD.PROGCOB.TESTE.RPT06,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//OPLOG    DD DSN=PROD.PROGCOB.TESTE.OPLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=PROGCOB07,COND=(4,LT,STEP030)
+//NOTAS.IN DD DSN=PROD.PROGCOB.TESTE.NOTAS07,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//OPLOG    DD DSN=PROD.PROGCOB.TESTE.OPLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=PROGCOB08,COND=(4,LT,STEP040)
+//PARAM    DD DSN=PROD.PROGCOB.TESTE.PARAM,DISP=SHR
+//NOTAS.IN DD DSN=PROD.PROGCOB.TESTE.NOTAS08,DISP=SHR
+//RESULT.CSV DD DSN=PROD.PROGCOB.TESTE.RESULT,DISP=MOD
+//SYSIN    DD *
+B
+S
+/*
+//OPLOG    DD DSN=PROD.PROGCOB.TESTE.OPLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=PROGCOB10,COND=(4,LT,STEP050)
+//PERMS    DD DSN=PROD.PROGCOB.TESTE.PERMS,DISP=SHR
+//AUDIT    DD DSN=PROD.PROGCOB.TESTE.AUDIT,DISP=MOD
+//FALHAS   DD DSN=PROD.PROGCOB.TESTE.FALHAS,DISP=SHR
+//EXCPT    DD DSN=PROD.PROGCOB.TESTE.EXCPT,DISP=MOD
+//MASTER   DD DSN=PROD.PROGCOB.TESTE.MASTER,DISP=SHR
+//OPLOG    DD DSN=PROD.PROGCOB.TESTE.OPLOG,DISP=MOD
+//SYSIN    DD DSN=PROD.PROGCOB.TESTE.USUARIOS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=PROGCOB11,COND=(4,LT,STEP060)
+//ROSTER.IN DD DSN=PROD.PROGCOB.TESTE.ROSTER,DISP=SHR
+//REGISTRO.IMP DD DSN=PROD.PROGCOB.TESTE.REGIMP,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=PROGCOB12,COND=(4,LT,STEP070)
+//PROGCOB12.RPT DD DSN=PROD.PROGCOB.TESTE.RPT12,DISP=SHR
+//SYSIN    DD *
+07
+05
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP090  EXEC PGM=PROGCOB13,COND=(4,LT,STEP080)
+//TABLE.DAT DD DSN=PROD.PROGCOB.TESTE.TABLE,DISP=SHR
+//SYSIN    DD *
+07
+01
+10
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP095  EXEC PGM=PROGCOB14,COND=(4,LT,STEP090)
+//PROGCOB14.RPT DD DSN=PROD.PROGCOB.TESTE.RPT14,DISP=SHR
+//SYSIN    DD *
+07
+10
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP100  EXEC PGM=PROGCOB15,COND=(4,LT,STEP095)
+//SALES    DD DSN=PROD.PROGCOB.TESTE.SALES,DISP=SHR
+//EXCPT    DD DSN=PROD.PROGCOB.TESTE.EXCPT,DISP=MOD
+//MASTER   DD DSN=PROD.PROGCOB.TESTE.MASTER,DISP=SHR
+//OPLOG    DD DSN=PROD.PROGCOB.TESTE.OPLOG,DISP=MOD
+//VENDAS.IN DD DSN=PROD.PROGCOB.TESTE.VENDAS,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//* COMPARA OS RELATORIOS GERADOS NESTA RODADA COM A
+//* LINHA BASE APROVADA - ACUSA DIFERENCA (RC=8) SE A
+//* SUITE REGREDIU EM RELACAO AO COMPORTAMENTO ESPERADO
+//*
+//STEP110  EXEC PGM=IEBCOMPR,COND=(4,LT,STEP100)
+//SYSUT1   DD DSN=PROD.PROGCOB.TESTE.RPT06,DISP=SHR
+//SYSUT2   DD DSN=PROD.PROGCOB.BASELINE.RPT06,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP120  EXEC PGM=IEBCOMPR,COND=(4,LT,STEP110)
+//SYSUT1   DD DSN=PROD.PROGCOB.TESTE.RPT12,DISP=SHR
+//SYSUT2   DD DSN=PROD.PROGCOB.BASELINE.RPT12,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//* ARQUIVAMENTO DA MASSA DE TESTE - MESMA BASE GDG COM
+//* LIMIT/SCRATCH DA RODADA DE PRODUCAO, SOB O RAMO TESTE
+//*
+//STEP130  EXEC PGM=IDCAMS,COND=(4,LT,STEP120)
+//SYSPRINT DD SYSOUT=*
+//EXCPTIN  DD DSN=PROD.PROGCOB.TESTE.EXCPT,DISP=SHR
+//EXCPTOUT DD DSN=PROD.PROGCOB.ARCHIVE.TESTE.EXCPT(+1),
+//            DISP=(NEW,CATLG,DELETE)
+//OPLOGIN  DD DSN=PROD.PROGCOB.TESTE.OPLOG,DISP=SHR
+//OPLOGOUT DD DSN=PROD.PROGCOB.ARCHIVE.TESTE.OPLOG(+1),
+//            DISP=(NEW,CATLG,DELETE)
+//SALESIN  DD DSN=PROD.PROGCOB.TESTE.SALES,DISP=SHR
+//SALESOUT DD DSN=PROD.PROGCOB.ARCHIVE.TESTE.SALES(+1),
+//            DISP=(NEW,CATLG,DELETE)
+//TABLEIN  DD DSN=PROD.PROGCOB.TESTE.TABLE,DISP=SHR
+//TABLEOUT DD DSN=PROD.PROGCOB.ARCHIVE.TESTE.TABLE(+1),
+//            DISP=(NEW,CATLG,DELETE)
+//SYSIN    DD *
+  REPRO INFILE(EXCPTIN) OUTFILE(EXCPTOUT)
+  REPRO INFILE(OPLOGIN) OUTFILE(OPLOGOUT)
+  REPRO INFILE(SALESIN) OUTFILE(SALESOUT)
+  REPRO INFILE(TABLEIN) OUTFILE(TABLEOUT)
+/*
+//*
