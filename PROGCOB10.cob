@@ -1,30 +1,255 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB08.
+       PROGRAM-ID. PROGCOB10.
       **************************************
       * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = BRUNO LEONEL 
+      * AUTHOR = BRUNO LEONEL
       * OBJETIVO = VARIAVEIS NIVEL 88 - LOGICA
       * DATA = XX/XX/XXXX
+      * 046 - EXIGE PIN CADASTRADO ALEM DO USER/LEVEL
       **************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERMS-FILE ASSIGN TO 'PERMS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PERM-USER
+               FILE STATUS IS WRK-FS-PERMS.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+           SELECT FALHAS-FILE ASSIGN TO 'FALHAS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FALHA-USER
+               FILE STATUS IS WRK-FS-FALHAS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'EXCPT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCPT.
+           SELECT MASTER-FILE ASSIGN TO 'MASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MASTER-CHAVE
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT OPLOG-FILE ASSIGN TO 'OPLOG.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-OPLOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PERMS-FILE.
+       01  PERM-REGISTRO.
+           02 PERM-USER    PIC 9(02).
+           02 PERM-LEVEL   PIC 9(02).
+           02 PERM-PIN     PIC 9(04).
+       FD  AUDIT-FILE.
+       01  AUD-LINHA        PIC X(60).
+       FD  FALHAS-FILE.
+       01  FALHA-REGISTRO.
+           02 FALHA-USER      PIC 9(02).
+           02 FALHA-QTDE      PIC 9(02).
+           02 FALHA-BLOQUEADO PIC X(01).
+       FD  EXCEPTION-FILE.
+           COPY 'EXCPREC.cob'.
+       FD  MASTER-FILE.
+           COPY 'MASTREC.cob'.
+       FD  OPLOG-FILE.
+           COPY 'OPLOG.cob'.
        WORKING-STORAGE SECTION.
-       77 WRK-USER PIC 9(02) VALUE ZEROS.
-       77 WRK-LEVEL PIC 9(02) VALUE ZEROS.
-           88 ADM  VALUE 01.
-           88 USER VALUE 02.
+       77 WRK-USER      PIC 9(02) VALUE ZEROS.
+       77 WRK-PIN       PIC 9(04) VALUE ZEROS.
+       77 WRK-LEVEL     PIC 9(02) VALUE ZEROS.
+           88 ADM        VALUE 01.
+           88 USER       VALUE 02.
+           88 SUPERVISOR VALUE 03.
+           88 AUDITOR    VALUE 04.
+       77 WRK-FS-PERMS  PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-PERMS==.
+       77 WRK-FS-AUDIT  PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-AUDIT==.
+       77 WRK-FS-FALHAS PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-FALHAS==.
+       77 WRK-FS-EXCPT  PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-EXCPT==.
+       77 WRK-EXC-CODIGO      PIC X(04) VALUE SPACES.
+       77 WRK-EXC-DESCRICAO   PIC X(40) VALUE SPACES.
+       77 WRK-FS-MASTER PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-MASTER==.
+       77 WRK-FS-OPLOG  PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-OPLOG==.
+       77 WRK-NOME-FUNC PIC X(20) VALUE SPACES.
+       77 WRK-CONTADOR  PIC 9(07) VALUE ZEROS.
+       77 WRK-QTDE-FALHAS  PIC 9(02) VALUE ZEROS.
+       77 WRK-BLOQUEADO    PIC X(01) VALUE 'N'.
+           88 WRK-USER-BLOQUEADO VALUE 'S'.
+       77 WRK-DECISAO   PIC X(15) VALUE SPACES.
+       77 WRK-DATAHORA   PIC X(15) VALUE SPACES.
+       01 WRK-DATAHORA-SYS.
+           02 WRK-DHS-DATA  PIC 9(08).
+           02 WRK-DHS-HORA  PIC 9(06).
+       01 WRK-LINHA-AUDIT.
+           02 WRK-LA-DATAHORA  PIC X(15).
+           02 FILLER           PIC X(01) VALUE SPACE.
+           02 WRK-LA-USER      PIC 9(02).
+           02 FILLER           PIC X(01) VALUE SPACE.
+           02 WRK-LA-LEVEL     PIC 9(02).
+           02 FILLER           PIC X(01) VALUE SPACE.
+           02 WRK-LA-DECISAO   PIC X(15).
        PROCEDURE DIVISION.
-           DISPLAY 'USUARIO:'.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-USER = ZEROS.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+       0100-INICIALIZAR.
+           OPEN EXTEND AUDIT-FILE.
+           OPEN EXTEND EXCEPTION-FILE.
+           OPEN EXTEND OPLOG-FILE.
+           DISPLAY 'USUARIO (00 PARA ENCERRAR):'.
+           ACCEPT  WRK-USER.
+           IF WRK-USER NOT = ZEROS
+                   PERFORM 0110-OBTER-PIN
+           END-IF.
+       0110-OBTER-PIN.
+           DISPLAY 'PIN DE ACESSO:'.
+           ACCEPT  WRK-PIN.
+       0200-PROCESSAR.
+           ADD 1 TO WRK-CONTADOR.
+           PERFORM 0205-VERIFICAR-BLOQUEIO.
+           IF WRK-USER-BLOQUEADO
+                   DISPLAY 'USUARIO BLOQUEADO - PROCURE O SUPORTE'
+                   MOVE 'BLOQUEADO'      TO WRK-DECISAO
+                   MOVE FALHA-QTDE       TO WRK-QTDE-FALHAS
+                   MOVE 'E010'           TO WRK-EXC-CODIGO
+                   MOVE 'ACESSO NEGADO - USUARIO BLOQUEADO'
+                       TO WRK-EXC-DESCRICAO
+                   PERFORM 0290-REGISTRAR-EXCECAO
+           ELSE
+                   PERFORM 0215-CONSULTAR-MESTRE
+                   PERFORM 0220-CONSULTAR-PERMISSAO
+                   PERFORM 0230-REGISTRAR-TENTATIVA
+           END-IF.
+           PERFORM 0210-REGISTRAR-AUDITORIA.
+           DISPLAY 'USUARIO (00 PARA ENCERRAR):'.
            ACCEPT  WRK-USER.
-           DISPLAY 'NIVEL:'.
-           ACCEPT  WRK-LEVEL .
-           
-           IF ADM 
-                   DISPLAY 'ADMIN'
-           ELSE 
-                   IF USER
+           IF WRK-USER NOT = ZEROS
+                   PERFORM 0110-OBTER-PIN
+           END-IF.
+       0205-VERIFICAR-BLOQUEIO.
+           MOVE 'N' TO WRK-BLOQUEADO.
+           OPEN INPUT FALHAS-FILE.
+           MOVE WRK-USER TO FALHA-USER.
+           READ FALHAS-FILE
+               INVALID KEY
+                   MOVE ZEROS TO FALHA-QTDE
+                   MOVE 'N'   TO FALHA-BLOQUEADO
+               NOT INVALID KEY
+                   MOVE FALHA-BLOQUEADO TO WRK-BLOQUEADO
+           END-READ.
+           CLOSE FALHAS-FILE.
+       0215-CONSULTAR-MESTRE.
+           MOVE SPACES TO WRK-NOME-FUNC.
+           OPEN INPUT MASTER-FILE.
+           MOVE 'E'      TO MASTER-TIPO.
+           MOVE WRK-USER TO MASTER-CODIGO.
+           READ MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'FUNCIONARIO NAO CADASTRADO NO MESTRE'
+               NOT INVALID KEY
+                   MOVE MASTER-NOME TO WRK-NOME-FUNC
+                   DISPLAY 'FUNCIONARIO: ' WRK-NOME-FUNC
+           END-READ.
+           CLOSE MASTER-FILE.
+       0220-CONSULTAR-PERMISSAO.
+           MOVE ZEROS TO WRK-LEVEL.
+           OPEN INPUT PERMS-FILE.
+           MOVE WRK-USER TO PERM-USER.
+           READ PERMS-FILE
+               INVALID KEY
+                   MOVE ZEROS TO WRK-LEVEL
+               NOT INVALID KEY
+                   MOVE PERM-LEVEL TO WRK-LEVEL
+                   IF PERM-PIN NOT = WRK-PIN
+                           MOVE 99 TO WRK-LEVEL
+                           DISPLAY 'PIN INVALIDO PARA O USUARIO'
+                   END-IF
+           END-READ.
+           CLOSE PERMS-FILE.
+           EVALUATE TRUE
+                   WHEN ADM
+                             DISPLAY 'ADMIN'
+                             MOVE 'ADMIN'          TO WRK-DECISAO
+                   WHEN USER
                              DISPLAY 'USUARIO'
-                   ELSE
+                             MOVE 'USUARIO'        TO WRK-DECISAO
+                   WHEN SUPERVISOR
+                             DISPLAY 'SUPERVISOR'
+                             MOVE 'SUPERVISOR'     TO WRK-DECISAO
+                   WHEN AUDITOR
+                             DISPLAY 'AUDITOR'
+                             MOVE 'AUDITOR'        TO WRK-DECISAO
+                   WHEN OTHER
                              DISPLAY 'NAO AUTORIZADO'
-           END-IF.                    
-           STOP RUN.
+                             MOVE 'NAO AUTORIZADO' TO WRK-DECISAO
+           END-EVALUATE.
+       0230-REGISTRAR-TENTATIVA.
+           OPEN I-O FALHAS-FILE.
+           MOVE WRK-USER TO FALHA-USER.
+           READ FALHAS-FILE
+               INVALID KEY
+                   MOVE ZEROS TO FALHA-QTDE
+                   MOVE 'N'   TO FALHA-BLOQUEADO
+           END-READ.
+           IF WRK-DECISAO = 'NAO AUTORIZADO'
+                   ADD 1 TO FALHA-QTDE
+                   MOVE 'E011' TO WRK-EXC-CODIGO
+                   MOVE 'TENTATIVA DE ACESSO NAO AUTORIZADA'
+                       TO WRK-EXC-DESCRICAO
+                   PERFORM 0290-REGISTRAR-EXCECAO
+                   IF FALHA-QTDE >= 3
+                           MOVE 'S' TO FALHA-BLOQUEADO
+                           DISPLAY 'USUARIO BLOQUEADO APOS 3 FALHAS'
+                   END-IF
+           ELSE
+                   MOVE ZEROS TO FALHA-QTDE
+                   MOVE 'N'   TO FALHA-BLOQUEADO
+           END-IF.
+           MOVE FALHA-QTDE TO WRK-QTDE-FALHAS.
+           IF WRK-FS-FALHAS-NAO-ENCONTRADO
+                   WRITE FALHA-REGISTRO
+           ELSE
+                   REWRITE FALHA-REGISTRO
+           END-IF.
+           CLOSE FALHAS-FILE.
+       0210-REGISTRAR-AUDITORIA.
+           ACCEPT WRK-DHS-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DHS-HORA FROM TIME.
+           MOVE WRK-DATAHORA-SYS TO WRK-LA-DATAHORA.
+           MOVE WRK-USER         TO WRK-LA-USER.
+           MOVE WRK-LEVEL        TO WRK-LA-LEVEL.
+           MOVE WRK-DECISAO      TO WRK-LA-DECISAO.
+           WRITE AUD-LINHA FROM WRK-LINHA-AUDIT.
+       0290-REGISTRAR-EXCECAO.
+           MOVE 'PROGCOB10' TO EXC-PROGRAMA.
+           ACCEPT EXC-DATA FROM DATE YYYYMMDD.
+           ACCEPT EXC-HORA FROM TIME.
+           MOVE WRK-EXC-CODIGO    TO EXC-CODIGO.
+           MOVE WRK-EXC-DESCRICAO TO EXC-DESCRICAO.
+           WRITE EXC-LINHA-REL.
+       0300-FINALIZAR.
+           CLOSE AUDIT-FILE.
+           CLOSE EXCEPTION-FILE.
+           PERFORM 0295-REGISTRAR-OPLOG.
+           CLOSE OPLOG-FILE.
+       0295-REGISTRAR-OPLOG.
+           MOVE 'PROGCOB10' TO OPLOG-PROGRAMA.
+           ACCEPT OPLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT OPLOG-HORA FROM TIME.
+           MOVE WRK-CONTADOR         TO OPLOG-QTDE.
+           MOVE 'CONCLUIDO'          TO OPLOG-STATUS.
+           WRITE OPLOG-LINHA.
