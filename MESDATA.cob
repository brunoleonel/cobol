@@ -0,0 +1,56 @@
+      ******************************************************
+      * COPYBOOK  = MESDATA.cob
+      * AUTHOR    = BRUNO LEONEL
+      * OBJETIVO  = LAYOUT COMUM DE DATA E NOMES DE MESES
+      *             (COMPARTILHADO POR PROGCOB16 E PROGCOB17)
+      * DATA      = XX/XX/XXXX
+      ******************************************************
+       01 WRK-DATA.
+           02 WRK-ANOSYS  PIC 9(04) VALUE ZEROS.
+           02 WRK-MESSYS  PIC 9(02) VALUE ZEROS.
+           02 WRK-DIASYS  PIC 9(02) VALUE ZEROS.
+       01 WRK-MESES-EXTENSO.
+           02 FILLER PIC X(09) VALUE 'JANEIRO'  .
+           02 FILLER PIC X(09) VALUE 'FEVEREIRO'.
+           02 FILLER PIC X(09) VALUE 'MARCO'    .
+           02 FILLER PIC X(09) VALUE 'ABRIL'    .
+           02 FILLER PIC X(09) VALUE 'MAIO'     .
+           02 FILLER PIC X(09) VALUE 'JUNHO'    .
+           02 FILLER PIC X(09) VALUE 'JULHO'    .
+           02 FILLER PIC X(09) VALUE 'AGOSTO'   .
+           02 FILLER PIC X(09) VALUE 'SETEMBRO' .
+           02 FILLER PIC X(09) VALUE 'OUTUBRO'  .
+           02 FILLER PIC X(09) VALUE 'NOVEMBRO' .
+           02 FILLER PIC X(09) VALUE 'DEZEMBRO' .
+       01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
+           02 WRK-MES PIC X(09) OCCURS 12 TIMES.
+       01 WRK-MESES-ABREV-DEF.
+           02 FILLER PIC X(03) VALUE 'JAN'.
+           02 FILLER PIC X(03) VALUE 'FEV'.
+           02 FILLER PIC X(03) VALUE 'MAR'.
+           02 FILLER PIC X(03) VALUE 'ABR'.
+           02 FILLER PIC X(03) VALUE 'MAI'.
+           02 FILLER PIC X(03) VALUE 'JUN'.
+           02 FILLER PIC X(03) VALUE 'JUL'.
+           02 FILLER PIC X(03) VALUE 'AGO'.
+           02 FILLER PIC X(03) VALUE 'SET'.
+           02 FILLER PIC X(03) VALUE 'OUT'.
+           02 FILLER PIC X(03) VALUE 'NOV'.
+           02 FILLER PIC X(03) VALUE 'DEZ'.
+       01 WRK-MESES-ABREV REDEFINES WRK-MESES-ABREV-DEF.
+           02 WRK-MES-ABREV PIC X(03) OCCURS 12 TIMES.
+       01 WRK-MESES-INGLES-DEF.
+           02 FILLER PIC X(09) VALUE 'JANUARY'  .
+           02 FILLER PIC X(09) VALUE 'FEBRUARY' .
+           02 FILLER PIC X(09) VALUE 'MARCH'    .
+           02 FILLER PIC X(09) VALUE 'APRIL'    .
+           02 FILLER PIC X(09) VALUE 'MAY'      .
+           02 FILLER PIC X(09) VALUE 'JUNE'     .
+           02 FILLER PIC X(09) VALUE 'JULY'     .
+           02 FILLER PIC X(09) VALUE 'AUGUST'   .
+           02 FILLER PIC X(09) VALUE 'SEPTEMBER'.
+           02 FILLER PIC X(09) VALUE 'OCTOBER'  .
+           02 FILLER PIC X(09) VALUE 'NOVEMBER' .
+           02 FILLER PIC X(09) VALUE 'DECEMBER' .
+       01 WRK-MESES-INGLES REDEFINES WRK-MESES-INGLES-DEF.
+           02 WRK-MES-INGLES PIC X(09) OCCURS 12 TIMES.
