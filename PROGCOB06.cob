@@ -2,27 +2,131 @@
        PROGRAM-ID. PROGCOB06.
       **************************************
       * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = BRUNO LEONEL 
+      * AUTHOR = BRUNO LEONEL
       * OBJETIVO = POSITIVOS E NEGATIVOS
       * DATA = XX/XX/XXXX
+      * 031 - MODO BATCH ORIENTADO A ARQUIVO (NUMS.IN)
       **************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO 'PROGCOB06.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NUM-FILE ASSIGN TO 'NUMS.IN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-NUM.
+           SELECT OPLOG-FILE ASSIGN TO 'OPLOG.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-OPLOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REP-LINHA         PIC X(58).
+       FD  NUM-FILE.
+       01  NUM-REC.
+           02 NUM-REC-NUM1   PIC 9(02).
+           02 NUM-REC-NUM2   PIC 9(02).
+       FD  OPLOG-FILE.
+           COPY 'OPLOG.cob'.
        WORKING-STORAGE SECTION.
        77 WRK-NUM1     PIC 9(02)  VALUE ZEROS.
        77 WRK-NUM2     PIC 9(02)  VALUE ZEROS.
+       77 WRK-NUM1-ALFA PIC X(02) VALUE SPACES.
+       77 WRK-NUM2-ALFA PIC X(02) VALUE SPACES.
        77 WRK-RES      PIC S9(03) VALUE ZEROS.
        77 WRK-RES-MSK  PIC -ZZ9   VALUE ZEROS.
+       77 WRK-FS-NUM   PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-NUM==.
+       77 WRK-FS-OPLOG PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-OPLOG==.
+       77 WRK-SW-MODO  PIC X(01) VALUE 'I'.
+           88 WRK-BATCH             VALUE 'B'.
+           88 WRK-INTERATIVO        VALUE 'I'.
+       77 WRK-CONTADOR PIC 9(07) VALUE ZEROS.
+           COPY 'REPHDR.cob'.
+           COPY 'MSGS.cob'.
+       01  WRK-LINHA-REL.
+           02 WRK-LR-NUM1    PIC Z9.
+           02 FILLER         PIC X(03) VALUE ' - '.
+           02 WRK-LR-NUM2    PIC Z9.
+           02 FILLER         PIC X(05) VALUE ' = > '.
+           02 WRK-LR-RES     PIC ---9.
+           02 FILLER         PIC X(03) VALUE ' / '.
+           02 WRK-LR-RES-MSK PIC -ZZ9.
        PROCEDURE DIVISION.
-           ACCEPT  WRK-NUM1 FROM CONSOLE.
-           ACCEPT  WRK-NUM2 FROM CONSOLE.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-BATCH
+                   PERFORM 0200-PROCESSAR UNTIL WRK-FS-NUM = '10'
+                   CLOSE NUM-FILE
+           ELSE
+                   PERFORM 0200-PROCESSAR
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+       0100-INICIALIZAR.
+           OPEN EXTEND REPORT-FILE.
+           OPEN EXTEND OPLOG-FILE.
+           PERFORM 0105-GRAVAR-CABECALHO.
+           DISPLAY 'MODO DE EXECUCAO (I=INTERATIVO / B=BATCH): '.
+           ACCEPT WRK-SW-MODO FROM CONSOLE.
+           IF WRK-BATCH
+                   OPEN INPUT NUM-FILE
+                   PERFORM 0130-LER-PAR
+           END-IF.
+       0105-GRAVAR-CABECALHO.
+           MOVE 'POSITIVOS E NEGATIVOS' TO WRK-CAB-TITULO.
+           ACCEPT WRK-CAB-DATA FROM DATE YYYYMMDD.
+           WRITE REP-LINHA FROM WRK-CABECALHO-REL.
+       0130-LER-PAR.
+           READ NUM-FILE
+               AT END
+                   MOVE '10' TO WRK-FS-NUM
+               NOT AT END
+                   MOVE NUM-REC-NUM1 TO WRK-NUM1
+                   MOVE NUM-REC-NUM2 TO WRK-NUM2
+           END-READ.
+       0110-OBTER-NUM1.
+           COPY 'NUMVAL.cob' REPLACING ==NUMVAL-CAMPO==
+               BY ==WRK-NUM1-ALFA==.
+           MOVE WRK-NUM1-ALFA TO WRK-NUM1.
+       0120-OBTER-NUM2.
+           COPY 'NUMVAL.cob' REPLACING ==NUMVAL-CAMPO==
+               BY ==WRK-NUM2-ALFA==.
+           MOVE WRK-NUM2-ALFA TO WRK-NUM2.
+       0200-PROCESSAR.
+           IF WRK-INTERATIVO
+                   PERFORM 0110-OBTER-NUM1
+                   PERFORM 0120-OBTER-NUM2
+           END-IF.
       *********** SUBTRACAO *****************
+           ADD 1 TO WRK-CONTADOR.
            SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RES.
            MOVE     WRK-RES TO WRK-RES-MSK.
            DISPLAY 'COM SINAL: '   WRK-RES.
            DISPLAY 'COM MASCARA: ' WRK-RES-MSK.
+           MOVE WRK-NUM1    TO WRK-LR-NUM1.
+           MOVE WRK-NUM2    TO WRK-LR-NUM2.
+           MOVE WRK-RES     TO WRK-LR-RES.
+           MOVE WRK-RES-MSK TO WRK-LR-RES-MSK.
+           WRITE REP-LINHA FROM WRK-LINHA-REL.
       ***************************************
-           STOP RUN.
+           IF WRK-BATCH
+                   PERFORM 0130-LER-PAR
+           END-IF.
+       0300-FINALIZAR.
+           CLOSE REPORT-FILE.
+           PERFORM 0295-REGISTRAR-OPLOG.
+           CLOSE OPLOG-FILE.
+       0295-REGISTRAR-OPLOG.
+           MOVE 'PROGCOB06' TO OPLOG-PROGRAMA.
+           ACCEPT OPLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT OPLOG-HORA FROM TIME.
+           MOVE WRK-CONTADOR         TO OPLOG-QTDE.
+           MOVE 'CONCLUIDO'          TO OPLOG-STATUS.
+           WRITE OPLOG-LINHA.
