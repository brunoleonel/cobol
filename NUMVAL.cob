@@ -0,0 +1,7 @@
+           MOVE SPACES TO NUMVAL-CAMPO.
+           PERFORM UNTIL NUMVAL-CAMPO IS NUMERIC
+               ACCEPT NUMVAL-CAMPO FROM CONSOLE
+               IF NUMVAL-CAMPO IS NOT NUMERIC
+                       DISPLAY MSG-VALOR-INVALIDO
+               END-IF
+           END-PERFORM.
