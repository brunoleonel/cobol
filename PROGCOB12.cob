@@ -2,17 +2,33 @@
        PROGRAM-ID. PROGCOB12.
       **************************************
       * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = BRUNO LEONEL 
+      * AUTHOR = BRUNO LEONEL
       * OBJETIVO = PERFORM TIMES
       * DATA = XX/XX/XXXX
       **************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO 'PROGCOB12.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REP-LINHA       PIC X(58).
        WORKING-STORAGE SECTION.
+           COPY 'MSGS.cob'.
        01 WRK-DATA.
            02 WRK-NUMERO    PIC 9(02) VALUE ZEROS.
+           02 WRK-LIMITE    PIC 9(02) VALUE 10.
            02 WRK-CONTADOR  PIC 9(02) VALUE 1.
-           02 WRK-RESULTADO PIC 9(02) VALUE ZEROS.
+           02 WRK-RESULTADO PIC 9(04) VALUE ZEROS.
+       COPY 'REPHDR.cob'.
+       01 WRK-LINHA-REL.
+           02 WRK-LR-CONTADOR  PIC Z9.
+           02 FILLER           PIC X(03) VALUE ' X '.
+           02 WRK-LR-NUMERO    PIC Z9.
+           02 FILLER           PIC X(03) VALUE ' = '.
+           02 WRK-LR-RESULTADO PIC ZZZ9.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
@@ -21,13 +37,29 @@
            STOP RUN.
        0100-INICIALIZAR.
            ACCEPT  WRK-NUMERO.
+           DISPLAY 'ATE QUANTO DEVE IR A TABUADA (PADRAO 10): '.
+           ACCEPT  WRK-LIMITE.
+           IF WRK-LIMITE = 0
+                   MOVE 10 TO WRK-LIMITE
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 0105-GRAVAR-CABECALHO.
+       0105-GRAVAR-CABECALHO.
+           MOVE 'TABUADA' TO WRK-CAB-TITULO.
+           ACCEPT WRK-CAB-DATA FROM DATE YYYYMMDD.
+           WRITE REP-LINHA FROM WRK-CABECALHO-REL.
        0200-PROCESSAR.
-           PERFORM 10 TIMES
+           PERFORM WRK-LIMITE TIMES
                    COMPUTE WRK-RESULTADO = WRK-CONTADOR * WRK-NUMERO
-                   DISPLAY WRK-CONTADOR ' X ' WRK-NUMERO 
+                   DISPLAY WRK-CONTADOR ' X ' WRK-NUMERO
                              ' = ' WRK-RESULTADO
+                   MOVE WRK-CONTADOR   TO WRK-LR-CONTADOR
+                   MOVE WRK-NUMERO     TO WRK-LR-NUMERO
+                   MOVE WRK-RESULTADO  TO WRK-LR-RESULTADO
+                   WRITE REP-LINHA FROM WRK-LINHA-REL
                    ADD 1 TO WRK-CONTADOR
            END-PERFORM.
        0300-FINALIZAR.
-           DISPLAY 'PROCESSAMENTO FINALIZADO'.
-           DISPLAY '------------------------'.
+           CLOSE REPORT-FILE.
+           DISPLAY MSG-PROC-FINALIZADO.
+           DISPLAY MSG-SEPARADOR.
