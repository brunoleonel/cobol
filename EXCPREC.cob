@@ -0,0 +1,6 @@
+       01  EXC-LINHA-REL.
+           02 EXC-PROGRAMA    PIC X(09).
+           02 EXC-DATA        PIC 9(08).
+           02 EXC-HORA        PIC 9(06).
+           02 EXC-CODIGO      PIC X(04).
+           02 EXC-DESCRICAO   PIC X(40).
