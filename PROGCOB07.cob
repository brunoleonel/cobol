@@ -2,21 +2,117 @@
        PROGRAM-ID. PROGCOB07.
       **************************************
       * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = BRUNO LEONEL 
+      * AUTHOR = BRUNO LEONEL
       * OBJETIVO = IF/ELSE
       * DATA = XX/XX/XXXX
+      * 031 - MODO BATCH ORIENTADO A ARQUIVO (NOTAS.IN)
+      * 040 - MODO CONSULTA RAPIDA (LOTE DE 2 A 10 ALUNOS)
       **************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-FILE ASSIGN TO 'NOTAS.IN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-NOTAS.
+           SELECT OPLOG-FILE ASSIGN TO 'OPLOG.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-OPLOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  NOTAS-FILE.
+       01  NOTAS-REC.
+           02 NOTAS-NOTA1     PIC 9(02).
+           02 NOTAS-NOTA2     PIC 9(02).
+           02 NOTAS-NOTA3     PIC 9(02).
+       FD  OPLOG-FILE.
+           COPY 'OPLOG.cob'.
        WORKING-STORAGE SECTION.
        01 WRK-DATA.
-           02 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-           02 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-           02 WRK-MEDIA PIC 9(02) VALUE ZEROS.
+           02 WRK-NOTA1 PIC 9(02)   VALUE ZEROS.
+           02 WRK-NOTA2 PIC 9(02)   VALUE ZEROS.
+           02 WRK-NOTA3 PIC 9(02)   VALUE ZEROS.
+           02 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       01 WRK-PESOS.
+           02 WRK-PESO1 PIC 9V9 VALUE 0.4.
+           02 WRK-PESO2 PIC 9V9 VALUE 0.3.
+           02 WRK-PESO3 PIC 9V9 VALUE 0.3.
+       77 WRK-FS-NOTAS PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-NOTAS==.
+       77 WRK-FS-OPLOG PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-OPLOG==.
+       77 WRK-SW-MODO  PIC X(01) VALUE 'I'.
+           88 WRK-BATCH             VALUE 'B'.
+           88 WRK-INTERATIVO        VALUE 'I'.
+       77 WRK-SW-RAPIDO PIC X(01) VALUE 'N'.
+           88 WRK-MODO-RAPIDO      VALUE 'S'.
+       77 WRK-QTD-ALFA  PIC X(02) VALUE SPACES.
+       77 WRK-QTD-PARES PIC 9(02) VALUE ZEROS.
+       77 WRK-CONTADOR PIC 9(07) VALUE ZEROS.
        PROCEDURE DIVISION.
-           ACCEPT  WRK-NOTA1.
-           ACCEPT  WRK-NOTA2.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-BATCH
+                   PERFORM 0200-PROCESSAR UNTIL WRK-FS-NOTAS = '10'
+                   CLOSE NOTAS-FILE
+           ELSE
+                   IF WRK-MODO-RAPIDO
+                           PERFORM 0200-PROCESSAR WRK-QTD-PARES TIMES
+                   ELSE
+                           PERFORM 0200-PROCESSAR
+                   END-IF
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+       0100-INICIALIZAR.
+           OPEN EXTEND OPLOG-FILE.
+           DISPLAY 'MODO DE EXECUCAO (I=INTERATIVO / B=BATCH): '.
+           ACCEPT WRK-SW-MODO FROM CONSOLE.
+           IF WRK-BATCH
+                   OPEN INPUT NOTAS-FILE
+                   PERFORM 0110-LER-NOTAS
+           ELSE
+                   DISPLAY 'MODO LOTE DE ALUNOS (S/N): '
+                   ACCEPT WRK-SW-RAPIDO FROM CONSOLE
+                   IF WRK-MODO-RAPIDO
+                           PERFORM 0115-OBTER-QTD-PARES
+                   END-IF
+           END-IF.
+       0115-OBTER-QTD-PARES.
+           MOVE SPACES TO WRK-QTD-ALFA.
+           MOVE ZEROS  TO WRK-QTD-PARES.
+           PERFORM UNTIL WRK-QTD-PARES >= 2 AND WRK-QTD-PARES <= 10
+               DISPLAY 'QTDE DE ALUNOS NO LOTE (02 A 10): '
+               ACCEPT WRK-QTD-ALFA FROM CONSOLE
+               IF WRK-QTD-ALFA IS NUMERIC
+                       MOVE WRK-QTD-ALFA TO WRK-QTD-PARES
+               ELSE
+                       MOVE ZEROS TO WRK-QTD-PARES
+               END-IF
+               IF WRK-QTD-PARES < 2 OR WRK-QTD-PARES > 10
+                       DISPLAY 'INFORME UM VALOR ENTRE 02 E 10'
+               END-IF
+           END-PERFORM.
+       0110-LER-NOTAS.
+           READ NOTAS-FILE
+               AT END
+                   MOVE '10' TO WRK-FS-NOTAS
+               NOT AT END
+                   MOVE NOTAS-NOTA1 TO WRK-NOTA1
+                   MOVE NOTAS-NOTA2 TO WRK-NOTA2
+                   MOVE NOTAS-NOTA3 TO WRK-NOTA3
+           END-READ.
+       0200-PROCESSAR.
+           IF WRK-INTERATIVO
+                   ACCEPT  WRK-NOTA1
+                   ACCEPT  WRK-NOTA2
+                   ACCEPT  WRK-NOTA3
+           END-IF.
+           ADD 1 TO WRK-CONTADOR.
+           COMPUTE WRK-MEDIA = (WRK-NOTA1 * WRK-PESO1)
+                              + (WRK-NOTA2 * WRK-PESO2)
+                              + (WRK-NOTA3 * WRK-PESO3).
            IF WRK-MEDIA >= 6
                    DISPLAY 'APROVADO'
                    ELSE
@@ -26,4 +122,16 @@
                                   DISPLAY 'REPROVADO'
                              END-IF
            END-IF.
-           STOP RUN.
+           IF WRK-BATCH
+                   PERFORM 0110-LER-NOTAS
+           END-IF.
+       0300-FINALIZAR.
+           PERFORM 0295-REGISTRAR-OPLOG.
+           CLOSE OPLOG-FILE.
+       0295-REGISTRAR-OPLOG.
+           MOVE 'PROGCOB07' TO OPLOG-PROGRAMA.
+           ACCEPT OPLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT OPLOG-HORA FROM TIME.
+           MOVE WRK-CONTADOR         TO OPLOG-QTDE.
+           MOVE 'CONCLUIDO'          TO OPLOG-STATUS.
+           WRITE OPLOG-LINHA.
