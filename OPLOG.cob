@@ -0,0 +1,10 @@
+       01  OPLOG-LINHA.
+           02 OPLOG-PROGRAMA   PIC X(09).
+           02 FILLER           PIC X(01) VALUE SPACE.
+           02 OPLOG-DATA       PIC 9(08).
+           02 FILLER           PIC X(01) VALUE SPACE.
+           02 OPLOG-HORA       PIC 9(06).
+           02 FILLER           PIC X(01) VALUE SPACE.
+           02 OPLOG-QTDE       PIC 9(07).
+           02 FILLER           PIC X(01) VALUE SPACE.
+           02 OPLOG-STATUS     PIC X(15).
