@@ -0,0 +1,5 @@
+       77 MSG-VALOR-INVALIDO  PIC X(39)
+           VALUE 'VALOR INVALIDO - DIGITE SOMENTE NUMEROS'.
+       77 MSG-PROC-FINALIZADO PIC X(24)
+           VALUE 'PROCESSAMENTO FINALIZADO'.
+       77 MSG-SEPARADOR       PIC X(24) VALUE ALL '-'.
