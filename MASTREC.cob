@@ -0,0 +1,9 @@
+       01  MASTER-REGISTRO.
+           02 MASTER-CHAVE.
+               03 MASTER-TIPO      PIC X(01).
+                   88 MASTER-FUNCIONARIO VALUE 'E'.
+                   88 MASTER-LOJA        VALUE 'L'.
+               03 MASTER-CODIGO    PIC 9(03).
+           02 MASTER-NOME          PIC X(20).
+           02 MASTER-ATIVO         PIC X(01).
+               88 MASTER-ATIVO-SIM VALUE 'S'.
