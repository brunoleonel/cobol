@@ -2,39 +2,154 @@
        PROGRAM-ID. PROGCOB05.
       **************************************
       * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = BRUNO LEONEL 
-      * OBJETIVO = OPERACOES ARITMÉTICAS
+      * AUTHOR = BRUNO LEONEL
+      * OBJETIVO = OPERACOES ARITMETICAS
       * DATA = XX/XX/XXXX
       **************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO 'TRANS.IN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'EXCPT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCPT.
+           SELECT OPLOG-FILE ASSIGN TO 'OPLOG.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-OPLOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           02 TRANS-NUM1     PIC 9(02).
+           02 TRANS-NUM2     PIC 9(02).
+       FD  EXCEPTION-FILE.
+           COPY 'EXCPREC.cob'.
+       FD  OPLOG-FILE.
+           COPY 'OPLOG.cob'.
        WORKING-STORAGE SECTION.
+           COPY 'MSGS.cob'.
        77 WRK-NUM1     PIC 9(02) VALUE ZEROS.
        77 WRK-NUM2     PIC 9(02) VALUE ZEROS.
-       77 WRK-RES      PIC 9(03) VALUE ZEROS.
+       77 WRK-RES      PIC 9(04)V99 VALUE ZEROS.
        77 WRK-REST     PIC 9(03) VALUE ZEROS.
+       77 WRK-FS-TRANS PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-TRANS==.
+       77 WRK-FS-EXCPT PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-EXCPT==.
+       77 WRK-FS-OPLOG PIC X(02) VALUE SPACES.
+           COPY 'ERRSTAT.cob' REPLACING LEADING ==FS-PREFIX==
+               BY ==WRK-FS-OPLOG==.
+       77 WRK-SW-MODO  PIC X(01) VALUE 'I'.
+           88 WRK-BATCH             VALUE 'B'.
+           88 WRK-INTERATIVO        VALUE 'I'.
+       77 WRK-CONTADOR    PIC 9(06) VALUE ZEROS.
+       77 WRK-TOT-SOMA    PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-TOT-SUB     PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-TOT-DIV     PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-TOT-MUL     PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-EXC-CODIGO      PIC X(04) VALUE SPACES.
+       77 WRK-EXC-DESCRICAO   PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION.
-           ACCEPT  WRK-NUM1 FROM CONSOLE.
-           ACCEPT  WRK-NUM2 FROM CONSOLE.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-BATCH
+                   PERFORM 0200-PROCESSAR UNTIL WRK-FS-TRANS = '10'
+                   CLOSE TRANS-FILE
+           ELSE
+                   PERFORM 0200-PROCESSAR
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+       0100-INICIALIZAR.
+           OPEN EXTEND EXCEPTION-FILE.
+           OPEN EXTEND OPLOG-FILE.
+           DISPLAY 'MODO DE EXECUCAO (I=INTERATIVO / B=BATCH): '.
+           ACCEPT WRK-SW-MODO FROM CONSOLE.
+           IF WRK-BATCH
+                   OPEN INPUT TRANS-FILE
+                   PERFORM 0110-LER-TRANSACAO
+           END-IF.
+       0110-LER-TRANSACAO.
+           READ TRANS-FILE
+               AT END
+                   MOVE '10' TO WRK-FS-TRANS
+               NOT AT END
+                   MOVE TRANS-NUM1 TO WRK-NUM1
+                   MOVE TRANS-NUM2 TO WRK-NUM2
+           END-READ.
+       0200-PROCESSAR.
+           IF WRK-INTERATIVO
+                   ACCEPT  WRK-NUM1 FROM CONSOLE
+                   ACCEPT  WRK-NUM2 FROM CONSOLE
+           END-IF.
+           ADD 1 TO WRK-CONTADOR.
       *********** SOMA **********************
-           ADD     WRK-NUM1 WRK-NUM2 TO WRK-RES.
+           ADD     WRK-NUM1 WRK-NUM2 GIVING WRK-RES.
            DISPLAY 'SOMA: ' WRK-RES.
+           ADD     WRK-RES TO WRK-TOT-SOMA.
       *********** SUBTRACAO *****************
            SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RES.
            DISPLAY 'SUBTRACAO: ' WRK-RES.
+           ADD      WRK-RES TO WRK-TOT-SUB.
       *********** DIVISAO *******************
            DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RES
-               REMAINDER WRK-REST.
-           DISPLAY 'DIVISAO: ' WRK-RES.
-           DISPLAY 'RESTO: '   WRK-REST.
+               REMAINDER WRK-REST
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: DIVISAO POR ZERO - REGISTRO IGNORADO'
+                   MOVE 'E001' TO WRK-EXC-CODIGO
+                   MOVE 'DIVISAO POR ZERO - REGISTRO IGNORADO'
+                       TO WRK-EXC-DESCRICAO
+                   PERFORM 0290-REGISTRAR-EXCECAO
+               NOT ON SIZE ERROR
+                   DISPLAY 'DIVISAO: ' WRK-RES
+                   DISPLAY 'RESTO: '   WRK-REST
+                   ADD WRK-RES TO WRK-TOT-DIV
+           END-DIVIDE.
       *********** MULTIPLICACAO *************
            MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RES.
-           DISPLAY 'MULTIPLICACAO: ' WRK-RES.     
+           DISPLAY 'MULTIPLICACAO: ' WRK-RES.
+           ADD      WRK-RES TO WRK-TOT-MUL.
       *********** COMPUTE *******************
-           COMPUTE WRK-RES = (WRK-NUM1 - WRK-NUM2) / 2.
-           DISPLAY 'MEDIA: ' WRK-RES.
+           COMPUTE WRK-RES = (WRK-NUM1 - WRK-NUM2) / 2
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: NAO FOI POSSIVEL CALCULAR A MEDIA'
+               NOT ON SIZE ERROR
+                   DISPLAY 'MEDIA: ' WRK-RES
+           END-COMPUTE.
       ***************************************
-           STOP RUN.
+           IF WRK-BATCH
+                   PERFORM 0110-LER-TRANSACAO
+           END-IF.
+       0290-REGISTRAR-EXCECAO.
+           MOVE 'PROGCOB05' TO EXC-PROGRAMA.
+           ACCEPT EXC-DATA FROM DATE YYYYMMDD.
+           ACCEPT EXC-HORA FROM TIME.
+           MOVE WRK-EXC-CODIGO    TO EXC-CODIGO.
+           MOVE WRK-EXC-DESCRICAO TO EXC-DESCRICAO.
+           WRITE EXC-LINHA-REL.
+       0300-FINALIZAR.
+           CLOSE EXCEPTION-FILE.
+           DISPLAY MSG-SEPARADOR.
+           DISPLAY 'TOTAL DE PARES PROCESSADOS ===> ' WRK-CONTADOR.
+           DISPLAY 'TOTAL GERAL SOMA ===>           ' WRK-TOT-SOMA.
+           DISPLAY 'TOTAL GERAL SUBTRACAO ===>      ' WRK-TOT-SUB.
+           DISPLAY 'TOTAL GERAL DIVISAO ===>        ' WRK-TOT-DIV.
+           DISPLAY 'TOTAL GERAL MULTIPLICACAO ===>  ' WRK-TOT-MUL.
+           DISPLAY MSG-PROC-FINALIZADO.
+           DISPLAY MSG-SEPARADOR.
+           PERFORM 0295-REGISTRAR-OPLOG.
+           CLOSE OPLOG-FILE.
+       0295-REGISTRAR-OPLOG.
+           MOVE 'PROGCOB05' TO OPLOG-PROGRAMA.
+           ACCEPT OPLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT OPLOG-HORA FROM TIME.
+           MOVE WRK-CONTADOR         TO OPLOG-QTDE.
+           MOVE 'CONCLUIDO'          TO OPLOG-STATUS.
+           WRITE OPLOG-LINHA.
